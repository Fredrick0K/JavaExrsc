@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110*  DATEPARM.CPY
+000120*  LINKAGE PARAMETER RECORD FOR THE DATEVAL1 DATE-HANDLING
+000130*  SUBPROGRAM - CALENDAR VALIDATION AND DD-MM-YYYY <-> YYYYMMDD
+000140*  CONVERSION FOR THE FECHA FIELDS THAT USED TO BE THREE BARE
+000150*  NUMERIC ITEMS IN FORMAT-FECHA.
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  08/08/26   MH    ORIGINAL COPYBOOK.
+000200*****************************************************************
+000210 01  DATE-PARM.
+000220     05  DTP-FUNCTION            PIC X(01).
+000230         88  DTP-VALIDATE        VALUE "V".
+000240         88  DTP-TO-YYYYMMDD     VALUE "C".
+000250         88  DTP-TO-DDMMYYYY     VALUE "D".
+000260         88  DTP-DAY-OF-WEEK     VALUE "W".
+000270     05  DTP-DIA                 PIC 9(02).
+000280     05  DTP-MES                 PIC 9(02).
+000290     05  DTP-ANYO                PIC 9(04).
+000300     05  DTP-YYYYMMDD            PIC 9(08).
+000310     05  DTP-DOW                 PIC 9(01).
+000320     05  DTP-VALID-SW            PIC X(01).
+000330         88  DTP-VALID           VALUE "Y".
+000340         88  DTP-INVALID         VALUE "N".
