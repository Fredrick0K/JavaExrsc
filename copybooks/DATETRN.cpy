@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110*  DATETRN.CPY
+000120*  ONE DD-MM-YYYY CANDIDATE DATE PER RECORD, FOR FMTFEC01 TO
+000130*  VALIDATE AND CONVERT THROUGH DATEVAL1.
+000140*-----------------------------------------------------------------
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  08/08/26   MH    ORIGINAL COPYBOOK.
+000180*****************************************************************
+000190 01  DATE-TRAN-RECORD.
+000200     05  DTR-DIA                 PIC 9(02).
+000210     05  DTR-MES                 PIC 9(02).
+000220     05  DTR-ANYO                PIC 9(04).
