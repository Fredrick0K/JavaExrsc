@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110*  CTRREC.CPY
+000120*  WORK-ITEM TRANSACTION RECORD FOR CONTDR01 - THE GENERALIZED,
+000130*  CHECKPOINTED FORM OF THE OLD CONTADOR PERFORM 10 TIMES LOOP.
+000140*-----------------------------------------------------------------
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  08/08/26   MH    ORIGINAL COPYBOOK.
+000180*****************************************************************
+000190 01  CTR-TRAN-RECORD.
+000200     05  CTR-SEQ-NO              PIC 9(05).
+000210     05  CTR-DESC                PIC X(20).
