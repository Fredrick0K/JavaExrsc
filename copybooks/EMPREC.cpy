@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110*  EMPREC.CPY
+000120*  RECORD LAYOUT FOR THE EMPLEADOS-MASTER INDEXED FILE.
+000130*  KEYED BY EMP-ID.  CARRIES THE SAME FIELDS THAT USED TO LIVE
+000140*  IN THE EMPLEADO TABLE IN WORKING-STORAGE (EMP-NOM / EMP-EDA /
+000150*  EMP-EST) PLUS THE KEY NEEDED TO MAKE THEM PERSIST ON DISK.
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  08/08/26   MH    ORIGINAL COPYBOOK - EXTRACTED FROM THE
+000200*                   EMPLEADO TABLE IN VARIABLES-EDITADAS (EX.15).
+000210*****************************************************************
+000220 01  EMP-MASTER-RECORD.
+000230     05  EMP-KEY.
+000240         10  EMP-ID              PIC 9(05).
+000250     05  EMP-NOM                 PIC X(20).
+000260     05  EMP-EDA                 PIC 9(02).
+000270     05  EMP-EST                 PIC X(01).
+000280         88  EMP-ACTIVE          VALUE "A".
+000290         88  EMP-INACTIVE        VALUE "I".
+000300         88  EMP-BLOCKED         VALUE "B".
