@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110*  ACTREC.CPY
+000120*  DATED ACTIVITY TRANSACTION RECORD FOR DIASEM01.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  08/08/26   MH    ORIGINAL COPYBOOK.
+000170*****************************************************************
+000180 01  ACT-TRAN-RECORD.
+000190     05  ACT-FECHA               PIC 9(08).
+000200     05  ACT-DESC                PIC X(20).
+000210     05  ACT-MONTO               PIC 9(07)V99.
