@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110*  FEEDPARM.CPY
+000120*  LINKAGE PARAMETER RECORD FOR THE PARSFD01 GENERAL-PURPOSE
+000130*  DELIMITED-FEED PARSING ROUTINE.  GENERALIZES THE UNSTRING OF
+000140*  TEXTO ON ";" THAT STR-UNSTR USED TO DO INTO EXACTLY TWO
+000150*  HARDCODED RECEIVING FIELDS.
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  08/08/26   MH    ORIGINAL COPYBOOK.
+000200*****************************************************************
+000210 01  FEED-PARM.
+000220     05  FDP-INPUT-LINE          PIC X(150).
+000230     05  FDP-LINE-LENGTH         PIC 9(03)   COMP.
+000240     05  FDP-DELIMITER           PIC X(01).
+000250     05  FDP-MAX-FIELDS          PIC 9(02)   COMP.
+000260     05  FDP-EXPECTED-FIELDS     PIC 9(02)   COMP.
+000270     05  FDP-FIELD-COUNT         PIC 9(02)   COMP.
+000280     05  FDP-STATUS              PIC X(01).
+000290         88  FDP-OK              VALUE "Y".
+000300         88  FDP-ERROR           VALUE "N".
+000310     05  FDP-FIELD-TABLE.
+000320         10  FDP-FIELD OCCURS 1 TO 20 TIMES
+000330                 DEPENDING ON FDP-FIELD-COUNT
+000340                 PIC X(80).
