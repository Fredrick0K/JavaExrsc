@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110*  MEASREC.CPY
+000120*  B/H DIMENSION-PAIR TRANSACTION RECORD FOR OPSBIL01.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  08/08/26   MH    ORIGINAL COPYBOOK.
+000170*****************************************************************
+000180 01  MEA-TRAN-RECORD.
+000190     05  MEA-ID                  PIC 9(05).
+000200     05  MEA-B                   PIC 9(04)V99.
+000210     05  MEA-H                   PIC 9(04)V99.
