@@ -0,0 +1,10 @@
+000100*****************************************************************
+000110*  FEEDREC.CPY
+000120*  ONE RAW RECORD FROM AN EXTERNAL VENDOR FEED / INTERFACE FILE
+000130*  TO BE SPLIT BY PARSFD01.
+000140*-----------------------------------------------------------------
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  08/08/26   MH    ORIGINAL COPYBOOK.
+000180*****************************************************************
+000190 01  FEED-INPUT-RECORD          PIC X(150).
