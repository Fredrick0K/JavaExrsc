@@ -0,0 +1,19 @@
+000100*****************************************************************
+000110*  STATREC.CPY
+000120*  STATUS-CHANGE TRANSACTION RECORD FOR STSMNT01.  ONE RECORD
+000130*  PER REQUESTED STATUS CHANGE AGAINST THE EMPLEADOS-MASTER
+000140*  EMP-EST FIELD (THE SAME FIELD THE OLD ESTADOS DEMO EVALUATED
+000150*  AFTER A SINGLE HARDCODED MOVE "B" TO ESTADO).
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  08/08/26   MH    ORIGINAL COPYBOOK.
+000195*  08/08/26   MH    ADDED STS-STATUS-VALID TO REJECT TRANSACTIONS
+000196*                   CARRYING A STATUS CODE OUTSIDE A/I/B.
+000200*****************************************************************
+000210 01  STS-TRAN-RECORD.
+000220     05  STS-EMP-ID              PIC 9(05).
+000230     05  STS-NEW-STATUS          PIC X(01).
+000232         88  STS-STATUS-VALID    VALUE "A" "I" "B".
+000240     05  STS-REASON-CODE         PIC X(04).
+000250     05  STS-USER-ID             PIC X(08).
