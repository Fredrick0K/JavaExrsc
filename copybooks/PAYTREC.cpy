@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110*  PAYTREC.CPY
+000120*  TRANSACTION RECORD FOR THE PAYROLL REGISTER RUN (PAYREG01).
+000130*  ONE RECORD PER EMPLOYEE AGE/SALARY PAIR - THE SAME TWO
+000140*  FIELDS SALARIO-Y-EDAD USED TO EVALUATE ONE HARDCODED PAIR OF.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  08/08/26   MH    ORIGINAL COPYBOOK.
+000190*****************************************************************
+000200 01  PAY-TRAN-RECORD.
+000210     05  PAY-EMP-ID              PIC 9(05).
+000220     05  PAY-EDAD                PIC 9(03).
+000230     05  PAY-SALARIO             PIC 9(06)V99.
