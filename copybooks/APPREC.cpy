@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  APPREC.CPY
+000120*  APPLICANT RECORD FOR THE ELIGIB01 ELIGIBILITY ENGINE.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  08/08/26   MH    ORIGINAL COPYBOOK.
+000170*****************************************************************
+000180 01  APP-TRAN-RECORD.
+000190     05  APP-ID                  PIC 9(05).
+000200     05  APP-NOM                 PIC X(20).
+000210     05  APP-EDAD                PIC 9(03).
+000220     05  APP-EST                 PIC X(01).
+000230         88  APP-EST-ACTIVE      VALUE "A".
+000240     05  APP-INGRESO             PIC 9(07)V99.
