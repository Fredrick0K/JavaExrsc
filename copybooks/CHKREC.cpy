@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110*  CHKREC.CPY
+000120*  SINGLE-RECORD RESTART CHECKPOINT FOR CONTDR01 - HOLDS THE LAST
+000130*  WORK-ITEM KEY SUCCESSFULLY PROCESSED, SO A RERUN CAN RESUME
+000140*  AFTER IT INSTEAD OF REPROCESSING THE WHOLE RUN.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  08/08/26   MH    ORIGINAL COPYBOOK.
+000190*****************************************************************
+000200 01  CHK-RESTART-RECORD.
+000210     05  CHK-LAST-KEY            PIC 9(05).
