@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110*  AUDREC.CPY
+000120*  AUDIT TRAIL RECORD - ONE ROW PER STATUS TRANSITION OUT OF
+000130*  THE ACTIVO/INACTIVO/BLOQUEADO 88-LEVELS THAT USED TO BE
+000140*  EVALUATED IN ESTADOS WITH NOTHING WRITTEN DOWN ANYWHERE.
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  08/08/26   MH    ORIGINAL COPYBOOK.
+000190*****************************************************************
+000200 01  AUD-RECORD.
+000210     05  AUD-DATE                PIC 9(08).
+000220     05  AUD-TIME                PIC 9(08).
+000230     05  AUD-EMP-ID              PIC 9(05).
+000240     05  AUD-OLD-STATUS          PIC X(01).
+000250     05  AUD-NEW-STATUS          PIC X(01).
+000260     05  AUD-REASON-CODE         PIC X(04).
+000270     05  AUD-USER-ID             PIC X(08).
