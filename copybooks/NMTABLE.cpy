@@ -0,0 +1,19 @@
+000100*****************************************************************
+000110*  NMTABLE.CPY
+000120*  IN-MEMORY NAME TABLE FOR NOMBTB01.  REPLACES THE FIXED
+000130*  NOMBRE OCCURS 10 TIMES TABLE IN TABLA WITH AN OCCURS
+000140*  DEPENDING ON TABLE LARGE ENOUGH FOR A REAL NAME FILE, KEPT
+000150*  IN ASCENDING KEY SEQUENCE SO SEARCH ALL CAN DO A BINARY
+000160*  LOOKUP INSTEAD OF A SEQUENTIAL SCAN.
+000170*-----------------------------------------------------------------
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT  DESCRIPTION
+000200*  08/08/26   MH    ORIGINAL COPYBOOK.
+000210*****************************************************************
+000220 01  NOMBRE-TABLE.
+000230     05  NOMBRE-COUNT            PIC 9(04)   COMP.
+000240     05  NOMBRE-ENTRY OCCURS 1 TO 5000 TIMES
+000250             DEPENDING ON NOMBRE-COUNT
+000260             ASCENDING KEY IS NOMBRE-NOM
+000270             INDEXED BY NOMBRE-IDX.
+000280         10  NOMBRE-NOM          PIC X(08).
