@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ELIGIB01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  ELIGIB01 - APPLICANT ELIGIBILITY ENGINE AND EXCEPTIONS REPORT.
+000180*
+000190*  REPLACES VALIDADOR AND PARRAFO-VALIDADOR, WHICH BOTH ONLY
+000200*  CHECKED IF EDAD < 18 FOR ONE HARDCODED AGE AND DISPLAYED
+000210*  "MENOR" OR "NO MENOR".  THIS RUN READS THE APPTRAN APPLICANT
+000220*  FILE AND APPLIES FOUR ELIGIBILITY RULES TO EVERY APPLICANT -
+000230*  MINIMUM AGE, ACTIVE STATUS, A REQUIRED INCOME FIGURE, AND A
+000240*  REQUIRED NAME - WRITING ONE LINE TO THE EXCRPT EXCEPTIONS
+000250*  REPORT FOR EACH RULE AN APPLICANT FAILS, SO ELIGIBILITY
+000260*  REVIEWERS GET A WORKLIST NAMING THE SPECIFIC RULE INSTEAD OF
+000270*  A SCREEN MESSAGE FOR ONE APPLICANT AT A TIME.
+000280*-----------------------------------------------------------------
+000290*  MODIFICATION HISTORY
+000300*  DATE       INIT  DESCRIPTION
+000310*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE SINGLE AGE
+000320*                   CHECK IN VALIDADOR/PARRAFO-VALIDADOR.
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT APP-TRAN-FILE ASSIGN TO "APPTRAN"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS FS-APPTRAN.
+000400
+000410     SELECT EXC-RPT-FILE ASSIGN TO "EXCRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS FS-EXCRPT.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  APP-TRAN-FILE.
+000480     COPY APPREC.
+000490
+000500 FD  EXC-RPT-FILE.
+000510 01  EXC-RPT-LINE                PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-SWITCHES.
+000550     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000560         88  WS-EOF              VALUE "Y".
+000570
+000580 01  FS-APPTRAN                  PIC X(02).
+000590     88  FS-APPTRAN-OK           VALUE "00".
+000600 01  FS-EXCRPT                   PIC X(02).
+000610     88  FS-EXCRPT-OK            VALUE "00".
+000620
+000630 01  WS-MINIMUM-AGE              PIC 9(03)   VALUE 18.
+000640
+000650 01  WS-RULE-TEXT                PIC X(30).
+000660
+000670 01  WS-CONTROL-TOTALS.
+000680     05  WS-APPLICANT-COUNT      PIC 9(05)   COMP VALUE ZERO.
+000690     05  WS-EXCEPTION-COUNT      PIC 9(05)   COMP VALUE ZERO.
+000700
+000710 01  WS-RPT-HEADING-1.
+000720     05  FILLER                  PIC X(80)
+000730         VALUE "ELIGIB01 - APPLICANT ELIGIBILITY EXCEPTIONS".
+000740
+000750 01  WS-RPT-DETAIL.
+000760     05  FILLER                  PIC X(04)   VALUE SPACES.
+000770     05  RPT-APP-ID              PIC 9(05).
+000780     05  FILLER                  PIC X(02)   VALUE SPACES.
+000790     05  RPT-APP-NOM             PIC X(20).
+000800     05  FILLER                  PIC X(02)   VALUE SPACES.
+000810     05  RPT-RULE-TEXT           PIC X(30).
+000820     05  FILLER                  PIC X(17)   VALUE SPACES.
+000830
+000840 01  WS-RPT-SUMMARY.
+000850     05  FILLER                  PIC X(04)   VALUE SPACES.
+000860     05  FILLER                  PIC X(20)
+000870         VALUE "APPLICANTS PROCESSED".
+000880     05  RPT-SUM-APPLICANTS      PIC ZZ,ZZ9.
+000890     05  FILLER                  PIC X(04)   VALUE SPACES.
+000900     05  FILLER                  PIC X(18)
+000910         VALUE "TOTAL EXCEPTIONS".
+000920     05  RPT-SUM-EXCEPTIONS      PIC ZZ,ZZ9.
+000930     05  FILLER                  PIC X(19)   VALUE SPACES.
+000940
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE
+000980         THRU 1000-INITIALIZE-EXIT.
+000990     PERFORM 2000-CHECK-APPLICANT
+001000         THRU 2000-CHECK-APPLICANT-EXIT
+001010         UNTIL WS-EOF.
+001020     PERFORM 3000-PRINT-SUMMARY
+001030         THRU 3000-PRINT-SUMMARY-EXIT.
+001040     PERFORM 9999-TERMINATE
+001050         THRU 9999-TERMINATE-EXIT.
+001060     STOP RUN.
+001070
+001080 1000-INITIALIZE.
+001090     OPEN INPUT  APP-TRAN-FILE
+001092     IF NOT FS-APPTRAN-OK
+001094         DISPLAY "ELIGIB01 - APPTRAN NOT FOUND, ABORTING"
+001096         STOP RUN
+001098     END-IF
+001100     OPEN OUTPUT EXC-RPT-FILE
+001102     IF NOT FS-EXCRPT-OK
+001104         DISPLAY "ELIGIB01 - UNABLE TO OPEN EXCRPT, ABORTING"
+001106         CLOSE APP-TRAN-FILE
+001108         STOP RUN
+001109     END-IF
+001110     WRITE EXC-RPT-LINE FROM WS-RPT-HEADING-1
+001120     READ APP-TRAN-FILE
+001130         AT END
+001140             SET WS-EOF TO TRUE
+001150     END-READ.
+001160 1000-INITIALIZE-EXIT.
+001170     EXIT.
+001180
+001190*****************************************************************
+001200*  2000-CHECK-APPLICANT - RUNS EVERY ELIGIBILITY RULE AGAINST THE
+001210*  CURRENT APPLICANT.  EACH RULE IS INDEPENDENT - AN APPLICANT
+001220*  THAT FAILS TWO RULES GETS TWO EXCEPTION LINES, ONE PER RULE,
+001230*  RATHER THAN STOPPING AT THE FIRST FAILURE.
+001240*****************************************************************
+001250 2000-CHECK-APPLICANT.
+001260     ADD 1 TO WS-APPLICANT-COUNT
+001270
+001280     PERFORM 2100-CHECK-MINIMUM-AGE
+001290         THRU 2100-CHECK-MINIMUM-AGE-EXIT.
+001300     PERFORM 2200-CHECK-ACTIVE-STATUS
+001310         THRU 2200-CHECK-ACTIVE-STATUS-EXIT.
+001320     PERFORM 2300-CHECK-INCOME-PRESENT
+001330         THRU 2300-CHECK-INCOME-PRESENT-EXIT.
+001340     PERFORM 2400-CHECK-NAME-PRESENT
+001350         THRU 2400-CHECK-NAME-PRESENT-EXIT.
+001360
+001370     READ APP-TRAN-FILE
+001380         AT END
+001390             SET WS-EOF TO TRUE
+001400     END-READ.
+001410 2000-CHECK-APPLICANT-EXIT.
+001420     EXIT.
+001430
+001440*****************************************************************
+001450*  2100-CHECK-MINIMUM-AGE - APPLICANT MUST MEET WS-MINIMUM-AGE,
+001460*  THE MULTI-RULE SUCCESSOR TO VALIDADOR'S IF EDAD < 18.
+001470*****************************************************************
+001480 2100-CHECK-MINIMUM-AGE.
+001490     IF APP-EDAD < WS-MINIMUM-AGE
+001500         MOVE "DOES NOT MEET MINIMUM AGE" TO WS-RULE-TEXT
+001510         PERFORM 2900-WRITE-EXCEPTION
+001520             THRU 2900-WRITE-EXCEPTION-EXIT
+001530     END-IF.
+001540 2100-CHECK-MINIMUM-AGE-EXIT.
+001550     EXIT.
+001560
+001570*****************************************************************
+001580*  2200-CHECK-ACTIVE-STATUS - APPLICANT STATUS MUST BE ACTIVE.
+001590*****************************************************************
+001600 2200-CHECK-ACTIVE-STATUS.
+001610     IF NOT APP-EST-ACTIVE
+001620         MOVE "APPLICANT STATUS NOT ACTIVE" TO WS-RULE-TEXT
+001630         PERFORM 2900-WRITE-EXCEPTION
+001640             THRU 2900-WRITE-EXCEPTION-EXIT
+001650     END-IF.
+001660 2200-CHECK-ACTIVE-STATUS-EXIT.
+001670     EXIT.
+001680
+001690*****************************************************************
+001700*  2300-CHECK-INCOME-PRESENT - INGRESO IS A REQUIRED FIELD - ZERO
+001710*  MEANS IT WAS NEVER SUPPLIED ON THE APPLICATION.
+001720*****************************************************************
+001730 2300-CHECK-INCOME-PRESENT.
+001740     IF APP-INGRESO = ZERO
+001750         MOVE "INCOME NOT SUPPLIED" TO WS-RULE-TEXT
+001760         PERFORM 2900-WRITE-EXCEPTION
+001770             THRU 2900-WRITE-EXCEPTION-EXIT
+001780     END-IF.
+001790 2300-CHECK-INCOME-PRESENT-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830*  2400-CHECK-NAME-PRESENT - NOMBRE IS A REQUIRED FIELD - SPACES
+001840*  MEANS IT WAS NEVER SUPPLIED ON THE APPLICATION.
+001850*****************************************************************
+001860 2400-CHECK-NAME-PRESENT.
+001870     IF APP-NOM = SPACES
+001880         MOVE "NAME NOT SUPPLIED" TO WS-RULE-TEXT
+001890         PERFORM 2900-WRITE-EXCEPTION
+001900             THRU 2900-WRITE-EXCEPTION-EXIT
+001910     END-IF.
+001920 2400-CHECK-NAME-PRESENT-EXIT.
+001930     EXIT.
+001940
+001950*****************************************************************
+001960*  2900-WRITE-EXCEPTION - ONE LINE PER FAILED RULE, NAMING THE
+001970*  RULE SO REVIEWERS DO NOT HAVE TO RE-DERIVE WHY THE APPLICANT
+001980*  LANDED ON THE WORKLIST.
+001990*****************************************************************
+002000 2900-WRITE-EXCEPTION.
+002010     ADD 1 TO WS-EXCEPTION-COUNT
+002020     MOVE APP-ID                 TO RPT-APP-ID
+002030     MOVE APP-NOM                TO RPT-APP-NOM
+002040     MOVE WS-RULE-TEXT           TO RPT-RULE-TEXT
+002050     WRITE EXC-RPT-LINE FROM WS-RPT-DETAIL.
+002060 2900-WRITE-EXCEPTION-EXIT.
+002070     EXIT.
+002080
+002090*****************************************************************
+002100*  3000-PRINT-SUMMARY - HOW MANY APPLICANTS WENT THROUGH THE
+002110*  ENGINE AND HOW MANY EXCEPTION LINES CAME OUT OF IT.
+002120*****************************************************************
+002130 3000-PRINT-SUMMARY.
+002140     MOVE WS-APPLICANT-COUNT     TO RPT-SUM-APPLICANTS
+002150     MOVE WS-EXCEPTION-COUNT     TO RPT-SUM-EXCEPTIONS
+002160     WRITE EXC-RPT-LINE FROM WS-RPT-SUMMARY.
+002170 3000-PRINT-SUMMARY-EXIT.
+002180     EXIT.
+002190
+002200 9999-TERMINATE.
+002210     CLOSE APP-TRAN-FILE
+002220     CLOSE EXC-RPT-FILE.
+002230 9999-TERMINATE-EXIT.
+002240     EXIT.
