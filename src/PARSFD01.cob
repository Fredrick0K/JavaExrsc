@@ -0,0 +1,77 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PARSFD01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  PARSFD01 - GENERAL-PURPOSE DELIMITED-FEED PARSING ROUTINE.
+000180*
+000190*  REPLACES THE HARDCODED UNSTRING IN STR-UNSTR, WHICH ONLY
+000200*  KNEW HOW TO SPLIT ONE 150-BYTE LITERAL ON A SINGLE ";" INTO
+000210*  EXACTLY TEXTO1 AND TEXTO2.  THIS ROUTINE SPLITS AN ARBITRARY
+000220*  INPUT LINE (UP TO FDP-MAX-FIELDS FIELDS, SEPARATED BY
+000230*  FDP-DELIMITER) INTO FDP-FIELD-TABLE, AND FLAGS FDP-ERROR WHEN
+000240*  THE LINE DOESN'T HAVE THE NUMBER OF DELIMITERS THE CALLER
+000250*  EXPECTED - INSTEAD OF LETTING A WRONG-SHAPED FEED RECORD BLOW
+000260*  UP THE UNSTRING SILENTLY.
+000270*-----------------------------------------------------------------
+000280*  MODIFICATION HISTORY
+000290*  DATE       INIT  DESCRIPTION
+000300*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE HARDCODED
+000310*                   TWO-FIELD UNSTRING IN STR-UNSTR.
+000315*  08/08/26   MH    REJECT FDP-MAX-FIELDS OVER THE 20-ENTRY
+000316*                   FDP-FIELD-TABLE CEILING INSTEAD OF DRIVING
+000317*                   AN OUT-OF-BOUNDS SUBSCRIPT ON THE ODO TABLE.
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 DATA DIVISION.
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-SCAN-POINTER              PIC 9(03)   COMP.
+000370
+000380 LINKAGE SECTION.
+000390 COPY FEEDPARM.
+000400
+000410 PROCEDURE DIVISION USING FEED-PARM.
+000420 0000-MAINLINE.
+000430     MOVE 1 TO WS-SCAN-POINTER
+000440     MOVE 0 TO FDP-FIELD-COUNT
+000450     SET FDP-OK TO TRUE
+000452
+000454     IF FDP-MAX-FIELDS > 20
+000456         SET FDP-ERROR TO TRUE
+000458         GOBACK
+000459     END-IF
+000460
+000470     PERFORM 1000-SPLIT-NEXT-FIELD
+000480         THRU 1000-SPLIT-NEXT-FIELD-EXIT
+000490         UNTIL WS-SCAN-POINTER > FDP-LINE-LENGTH
+000500         OR FDP-FIELD-COUNT >= FDP-MAX-FIELDS
+000510
+000520*****************************************************************
+000530*  A SCAN POINTER STILL INSIDE THE LINE AT THIS POINT MEANS THE
+000540*  LINE HAD MORE FIELDS THAN FDP-MAX-FIELDS CAN HOLD.
+000550*****************************************************************
+000560     IF WS-SCAN-POINTER <= FDP-LINE-LENGTH
+000570         SET FDP-ERROR TO TRUE
+000580     END-IF
+000590
+000600     IF FDP-FIELD-COUNT NOT = FDP-EXPECTED-FIELDS
+000610         SET FDP-ERROR TO TRUE
+000620     END-IF
+000630
+000640     GOBACK.
+000650
+000660*****************************************************************
+000670*  1000-SPLIT-NEXT-FIELD - PULLS ONE MORE FIELD OFF THE LINE,
+000680*  RESUMING FROM WHERE THE LAST CALL LEFT OFF.
+000690*****************************************************************
+000700 1000-SPLIT-NEXT-FIELD.
+000710     ADD 1 TO FDP-FIELD-COUNT
+000720     UNSTRING FDP-INPUT-LINE(1:FDP-LINE-LENGTH)
+000730         DELIMITED BY FDP-DELIMITER
+000740         INTO FDP-FIELD(FDP-FIELD-COUNT)
+000750         WITH POINTER WS-SCAN-POINTER
+000760     END-UNSTRING.
+000770 1000-SPLIT-NEXT-FIELD-EXIT.
+000780     EXIT.
