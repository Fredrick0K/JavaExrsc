@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. FMTFEC01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  FMTFEC01 - DATE VALIDATION AND CONVERSION DRIVER.
+000180*
+000190*  REPLACES THE OLD FORMAT-FECHA DEMO, WHICH JUST DISPLAYED
+000200*  DIA "-" MES "-" ANYO WITH NO VALIDATION AT ALL.  THIS DRIVER
+000210*  READS A FILE OF CANDIDATE DD-MM-YYYY DATES, RUNS EACH ONE
+000220*  THROUGH DATEVAL1 FOR CALENDAR VALIDATION, AND FOR EVERY DATE
+000230*  THAT PASSES ALSO CONVERTS IT TO THE SORTABLE YYYYMMDD FORM.
+000240*  DATES THAT FAIL (E.G. DAY 31 IN FEBRUARY) ARE FLAGGED RATHER
+000250*  THAN SILENTLY ACCEPTED.
+000260*-----------------------------------------------------------------
+000270*  MODIFICATION HISTORY
+000280*  DATE       INIT  DESCRIPTION
+000290*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE UNVALIDATED
+000300*                   DISPLAY IN FORMAT-FECHA.
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT DATE-TRAN-FILE ASSIGN TO "DATETRAN"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS FS-DATETRAN.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  DATE-TRAN-FILE.
+000420     COPY DATETRN.
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-SWITCHES.
+000460     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000470         88  WS-EOF              VALUE "Y".
+000480
+000490 01  FS-DATETRAN                 PIC X(02).
+000500     88  FS-DATETRAN-OK          VALUE "00".
+000510
+000520 COPY DATEPARM.
+000530
+000540 PROCEDURE DIVISION.
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE
+000570         THRU 1000-INITIALIZE-EXIT.
+000580     PERFORM 2000-PROCESS-DATES
+000590         THRU 2000-PROCESS-DATES-EXIT
+000600         UNTIL WS-EOF.
+000610     PERFORM 9999-TERMINATE
+000620         THRU 9999-TERMINATE-EXIT.
+000630     STOP RUN.
+000640
+000650 1000-INITIALIZE.
+000660     OPEN INPUT DATE-TRAN-FILE
+000662     IF NOT FS-DATETRAN-OK
+000664         DISPLAY "FMTFEC01 - DATETRAN NOT FOUND, ABORTING"
+000666         STOP RUN
+000668     END-IF
+000670     READ DATE-TRAN-FILE
+000680         AT END
+000690             SET WS-EOF TO TRUE
+000700     END-READ.
+000710 1000-INITIALIZE-EXIT.
+000720     EXIT.
+000730
+000740 2000-PROCESS-DATES.
+000750     MOVE DTR-DIA                TO DTP-DIA
+000760     MOVE DTR-MES                TO DTP-MES
+000770     MOVE DTR-ANYO                TO DTP-ANYO
+000780     SET DTP-TO-YYYYMMDD         TO TRUE
+000790     CALL "DATEVAL1" USING DATE-PARM
+000800
+000810     IF DTP-VALID
+000820         DISPLAY DTR-DIA "-" DTR-MES "-" DTR-ANYO
+000830             " -> " DTP-YYYYMMDD
+000840     ELSE
+000850         DISPLAY DTR-DIA "-" DTR-MES "-" DTR-ANYO
+000860             " -> *** INVALID DATE ***"
+000870     END-IF
+000880
+000890     READ DATE-TRAN-FILE
+000900         AT END
+000910             SET WS-EOF TO TRUE
+000920     END-READ.
+000930 2000-PROCESS-DATES-EXIT.
+000940     EXIT.
+000950
+000960 9999-TERMINATE.
+000970     CLOSE DATE-TRAN-FILE.
+000980 9999-TERMINATE-EXIT.
+000990     EXIT.
