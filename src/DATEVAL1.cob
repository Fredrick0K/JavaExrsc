@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DATEVAL1.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  DATEVAL1 - CALENDAR VALIDATION AND DATE FORMAT CONVERSION.
+000180*
+000190*  REPLACES THE ZERO-VALIDATION DISPLAY IN FORMAT-FECHA, WHICH
+000200*  STORED DIA/MES/ANYO AS THREE SEPARATE NUMERIC FIELDS AND
+000210*  HAPPILY DISPLAYED DAY 31 FOR FEBRUARY.  CALLED WITH DATE-PARM
+000220*  (COPY DATEPARM) SET TO ONE OF THREE FUNCTIONS:
+000230*
+000240*     "V"  VALIDATE DTP-DIA/DTP-MES/DTP-ANYO AGAINST DAYS-IN-
+000250*          MONTH, INCLUDING LEAP-YEAR FEBRUARY.  SETS
+000260*          DTP-VALID-SW.
+000270*     "C"  VALIDATE, THEN CONVERT DD-MM-YYYY TO THE SORTABLE
+000280*          DTP-YYYYMMDD FIELD.
+000290*     "D"  CONVERT DTP-YYYYMMDD BACK TO DTP-DIA/DTP-MES/DTP-ANYO.
+000300*-----------------------------------------------------------------
+000310*  MODIFICATION HISTORY
+000320*  DATE       INIT  DESCRIPTION
+000330*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE UNVALIDATED
+000340*                   DISPLAY IN FORMAT-FECHA.
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 DATA DIVISION.
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-DAYS-IN-MONTH-TABLE.
+000400     05  WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(02).
+000410
+000420 01  WS-MAX-DAYS                 PIC 9(02).
+000430 01  WS-LEAP-YEAR-SW             PIC X(01).
+000440     88  WS-LEAP-YEAR            VALUE "Y".
+000450
+000460*> ZELLER'S CONGRUENCE WORK FIELDS FOR 4000-COMPUTE-DAY-OF-WEEK.
+000470 01  WS-ZELLER-MONTH             PIC 9(02).
+000480 01  WS-ZELLER-YEAR              PIC 9(04).
+000490 01  WS-ZELLER-CENTURY           PIC 9(02).
+000500 01  WS-ZELLER-YR-IN-CENT        PIC 9(02).
+000510 01  WS-ZELLER-TERM1             PIC 9(02).
+000520 01  WS-ZELLER-TERM2             PIC 9(02).
+000530 01  WS-ZELLER-TERM3             PIC 9(02).
+000540 01  WS-ZELLER-H                 PIC 9(02).
+000550 01  WS-ZELLER-REMAINDER         PIC 9(02).
+000560 01  WS-ZELLER-SUM               PIC 9(04).
+000570 01  WS-ZELLER-SUM2              PIC 9(02).
+000580
+000590 LINKAGE SECTION.
+000600 COPY DATEPARM.
+000610
+000620 PROCEDURE DIVISION USING DATE-PARM.
+000630 0000-MAINLINE.
+000640     MOVE 31 TO WS-DAYS-IN-MONTH(1)
+000650     MOVE 28 TO WS-DAYS-IN-MONTH(2)
+000660     MOVE 31 TO WS-DAYS-IN-MONTH(3)
+000670     MOVE 30 TO WS-DAYS-IN-MONTH(4)
+000680     MOVE 31 TO WS-DAYS-IN-MONTH(5)
+000690     MOVE 30 TO WS-DAYS-IN-MONTH(6)
+000700     MOVE 31 TO WS-DAYS-IN-MONTH(7)
+000710     MOVE 31 TO WS-DAYS-IN-MONTH(8)
+000720     MOVE 30 TO WS-DAYS-IN-MONTH(9)
+000730     MOVE 31 TO WS-DAYS-IN-MONTH(10)
+000740     MOVE 30 TO WS-DAYS-IN-MONTH(11)
+000750     MOVE 31 TO WS-DAYS-IN-MONTH(12)
+000760
+000770     EVALUATE TRUE
+000780         WHEN DTP-VALIDATE
+000790             PERFORM 1000-VALIDATE-DATE
+000800                 THRU 1000-VALIDATE-DATE-EXIT
+000810         WHEN DTP-TO-YYYYMMDD
+000820             PERFORM 1000-VALIDATE-DATE
+000830                 THRU 1000-VALIDATE-DATE-EXIT
+000840             IF DTP-VALID
+000850                 PERFORM 2000-CONVERT-TO-YYYYMMDD
+000860                     THRU 2000-CONVERT-TO-YYYYMMDD-EXIT
+000870             END-IF
+000880         WHEN DTP-TO-DDMMYYYY
+000890             PERFORM 3000-CONVERT-TO-DDMMYYYY
+000900                 THRU 3000-CONVERT-TO-DDMMYYYY-EXIT
+000910         WHEN DTP-DAY-OF-WEEK
+000920             PERFORM 4000-COMPUTE-DAY-OF-WEEK
+000930                 THRU 4000-COMPUTE-DAY-OF-WEEK-EXIT
+000940     END-EVALUATE.
+000950
+000960     GOBACK.
+000970
+000980*****************************************************************
+000990*  1000-VALIDATE-DATE - DIA AGAINST DAYS-IN-MONTH, INCLUDING
+001000*  LEAP-YEAR FEBRUARY.  MES MUST BE 01-12 OR THE TABLE LOOKUP
+001010*  ITSELF IS MEANINGLESS.
+001020*****************************************************************
+001030 1000-VALIDATE-DATE.
+001040     SET DTP-VALID TO TRUE
+001050
+001060     IF DTP-MES < 1 OR DTP-MES > 12
+001070         SET DTP-INVALID TO TRUE
+001080         GO TO 1000-VALIDATE-DATE-EXIT
+001090     END-IF
+001100
+001110     PERFORM 1100-CHECK-LEAP-YEAR
+001120         THRU 1100-CHECK-LEAP-YEAR-EXIT
+001130
+001140     MOVE WS-DAYS-IN-MONTH(DTP-MES) TO WS-MAX-DAYS
+001150     IF DTP-MES = 2 AND WS-LEAP-YEAR
+001160         MOVE 29 TO WS-MAX-DAYS
+001170     END-IF
+001180
+001190     IF DTP-DIA < 1 OR DTP-DIA > WS-MAX-DAYS
+001200         SET DTP-INVALID TO TRUE
+001210     END-IF.
+001220 1000-VALIDATE-DATE-EXIT.
+001230     EXIT.
+001240
+001250*****************************************************************
+001260*  1100-CHECK-LEAP-YEAR - DIVISIBLE BY 4, EXCEPT CENTURY YEARS
+001270*  THAT MUST ALSO BE DIVISIBLE BY 400.
+001280*****************************************************************
+001290 1100-CHECK-LEAP-YEAR.
+001300     MOVE "N" TO WS-LEAP-YEAR-SW
+001310     DIVIDE DTP-ANYO BY 4 GIVING WS-MAX-DAYS
+001320         REMAINDER WS-MAX-DAYS
+001330     IF WS-MAX-DAYS NOT = ZERO
+001340         GO TO 1100-CHECK-LEAP-YEAR-EXIT
+001350     END-IF
+001360
+001370     DIVIDE DTP-ANYO BY 100 GIVING WS-MAX-DAYS
+001380         REMAINDER WS-MAX-DAYS
+001390     IF WS-MAX-DAYS NOT = ZERO
+001400         SET WS-LEAP-YEAR TO TRUE
+001410         GO TO 1100-CHECK-LEAP-YEAR-EXIT
+001420     END-IF
+001430
+001440     DIVIDE DTP-ANYO BY 400 GIVING WS-MAX-DAYS
+001450         REMAINDER WS-MAX-DAYS
+001460     IF WS-MAX-DAYS = ZERO
+001470         SET WS-LEAP-YEAR TO TRUE
+001480     END-IF.
+001490 1100-CHECK-LEAP-YEAR-EXIT.
+001500     EXIT.
+001510
+001520*****************************************************************
+001530*  2000-CONVERT-TO-YYYYMMDD - DD-MM-YYYY DISPLAY LAYOUT INTO THE
+001540*  SORTABLE INTERNAL FIELD EVERY DOWNSTREAM REPORT KEYS OFF.
+001550*****************************************************************
+001560 2000-CONVERT-TO-YYYYMMDD.
+001570     MOVE DTP-ANYO               TO DTP-YYYYMMDD(1:4)
+001580     MOVE DTP-MES                TO DTP-YYYYMMDD(5:2)
+001590     MOVE DTP-DIA                TO DTP-YYYYMMDD(7:2).
+001600 2000-CONVERT-TO-YYYYMMDD-EXIT.
+001610     EXIT.
+001620
+001630*****************************************************************
+001640*  3000-CONVERT-TO-DDMMYYYY - THE REVERSE CONVERSION, BACK TO
+001650*  THE DISPLAY LAYOUT THE ORIGINAL DEMO USED.
+001660*****************************************************************
+001670 3000-CONVERT-TO-DDMMYYYY.
+001680     MOVE DTP-YYYYMMDD(1:4)       TO DTP-ANYO
+001690     MOVE DTP-YYYYMMDD(5:2)       TO DTP-MES
+001700     MOVE DTP-YYYYMMDD(7:2)       TO DTP-DIA.
+001710 3000-CONVERT-TO-DDMMYYYY-EXIT.
+001720     EXIT.
+001730
+001740*****************************************************************
+001750*  4000-COMPUTE-DAY-OF-WEEK - ZELLER'S CONGRUENCE, ADAPTED TO
+001760*  STAY IN NON-NEGATIVE ARITHMETIC.  RETURNS DTP-DOW AS 1-7
+001770*  (1=LUNES ... 7=DOMINGO), MATCHING THE EVALUATE IN
+001780*  DIAS-DE-LA-SEMANA.
+001790*****************************************************************
+001800 4000-COMPUTE-DAY-OF-WEEK.
+001810     MOVE DTP-MES                TO WS-ZELLER-MONTH
+001820     MOVE DTP-ANYO                TO WS-ZELLER-YEAR
+001830     IF WS-ZELLER-MONTH < 3
+001840         ADD 12 TO WS-ZELLER-MONTH
+001850         SUBTRACT 1 FROM WS-ZELLER-YEAR
+001860     END-IF
+001870
+001880     DIVIDE WS-ZELLER-YEAR BY 100
+001890         GIVING WS-ZELLER-CENTURY
+001900         REMAINDER WS-ZELLER-YR-IN-CENT
+001910
+001920     COMPUTE WS-ZELLER-TERM1 =
+001930         (13 * (WS-ZELLER-MONTH + 1)) / 5
+001940
+001950     DIVIDE WS-ZELLER-YR-IN-CENT BY 4
+001960         GIVING WS-ZELLER-TERM2
+001970     DIVIDE WS-ZELLER-CENTURY BY 4
+001980         GIVING WS-ZELLER-TERM3
+001990
+002000     COMPUTE WS-ZELLER-SUM =
+002010         DTP-DIA + WS-ZELLER-TERM1 + WS-ZELLER-YR-IN-CENT
+002020         + WS-ZELLER-TERM2 + WS-ZELLER-TERM3
+002030         + (5 * WS-ZELLER-CENTURY)
+002040
+002050     DIVIDE WS-ZELLER-SUM BY 7
+002060         GIVING WS-ZELLER-REMAINDER
+002070         REMAINDER WS-ZELLER-H
+002080
+002090     COMPUTE WS-ZELLER-SUM2 = WS-ZELLER-H + 5
+002100     DIVIDE WS-ZELLER-SUM2 BY 7
+002110         GIVING WS-ZELLER-REMAINDER
+002120         REMAINDER DTP-DOW
+002130     ADD 1 TO DTP-DOW.
+002140 4000-COMPUTE-DAY-OF-WEEK-EXIT.
+002150     EXIT.
