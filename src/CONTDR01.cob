@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTDR01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  CONTDR01 - CHECKPOINTED WORK-ITEM PROCESSING LOOP.
+000180*
+000190*  REPLACES THE OLD CONTADOR DEMO, WHICH JUST PERFORMED A FIXED
+000200*  PERFORM 10 TIMES LOOP WITH NO WAY TO RECOVER PARTWAY THROUGH -
+000210*  AN ABEND ON ITEM 7 MEANT THE RERUN STARTED OVER AT ITEM 1.
+000220*  THIS RUN PROCESSES THE CTRTRAN WORK-ITEM FILE, AND AFTER EVERY
+000230*  WS-CHECKPOINT-INTERVAL ITEMS WRITES THE KEY OF THE LAST ITEM
+000240*  COMPLETED TO THE CTRCHKPT RESTART FILE.  ON STARTUP, IF
+000250*  CTRCHKPT ALREADY HOLDS A CHECKPOINT, EVERY ITEM AT OR BELOW
+000260*  THAT KEY IS SKIPPED INSTEAD OF BEING REPROCESSED, SO A RERUN
+000270*  AFTER AN ABEND PICKS UP WHERE THE LAST RUN LEFT OFF.
+000280*-----------------------------------------------------------------
+000290*  MODIFICATION HISTORY
+000300*  DATE       INIT  DESCRIPTION
+000310*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE FIXED
+000320*                   PERFORM 10 TIMES LOOP IN CONTADOR, ADDING
+000330*                   CHECKPOINT/RESTART SO OVERNIGHT BATCH RERUNS
+000340*                   DO NOT REPROCESS COMPLETED WORK.
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT CTR-TRAN-FILE ASSIGN TO "CTRTRAN"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FS-CTRTRAN.
+000420
+000430     SELECT OPTIONAL CTR-CHKPT-FILE ASSIGN TO "CTRCHKPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS FS-CTRCHKPT.
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  CTR-TRAN-FILE.
+000500     COPY CTRREC.
+000510
+000520 FD  CTR-CHKPT-FILE.
+000530     COPY CHKREC.
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-SWITCHES.
+000570     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000580         88  WS-EOF              VALUE "Y".
+000590
+000600 01  FS-CTRTRAN                  PIC X(02).
+000610     88  FS-CTRTRAN-OK           VALUE "00".
+000620 01  FS-CTRCHKPT                 PIC X(02).
+000630     88  FS-CTRCHKPT-OK          VALUE "00".
+000640
+000650 01  WS-RESTART-KEY              PIC 9(05)   VALUE ZERO.
+000660 01  WS-CHECKPOINT-INTERVAL      PIC 9(02)   VALUE 2.
+000670 01  WS-RECS-SINCE-CHECKPOINT    PIC 9(02)   VALUE ZERO.
+000680
+000690 PROCEDURE DIVISION.
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE
+000720         THRU 1000-INITIALIZE-EXIT.
+000730     PERFORM 2000-PROCESS-WORK-ITEMS
+000740         THRU 2000-PROCESS-WORK-ITEMS-EXIT
+000750         UNTIL WS-EOF.
+000760     PERFORM 9999-TERMINATE
+000770         THRU 9999-TERMINATE-EXIT.
+000780     STOP RUN.
+000790
+000800*****************************************************************
+000810*  1000-INITIALIZE - OPEN THE WORK-ITEM FILE, THEN LOOK FOR A
+000820*  RESTART CHECKPOINT FROM A PRIOR, INCOMPLETE RUN.  SELECT
+000830*  OPTIONAL MEANS A MISSING CTRCHKPT IS NOT AN ERROR - IT JUST
+000840*  MEANS THIS IS THE FIRST RUN, SO WS-RESTART-KEY STAYS ZERO.
+000850*****************************************************************
+000860 1000-INITIALIZE.
+000870     OPEN INPUT CTR-TRAN-FILE
+000880
+000890     OPEN INPUT CTR-CHKPT-FILE
+000900     IF FS-CTRCHKPT-OK
+000910         READ CTR-CHKPT-FILE
+000920             AT END
+000930                 CONTINUE
+000940             NOT AT END
+000950                 MOVE CHK-LAST-KEY TO WS-RESTART-KEY
+000960                 DISPLAY "CONTDR01 - RESTARTING AFTER KEY "
+000970                     WS-RESTART-KEY
+000980         END-READ
+000990     END-IF
+000995     CLOSE CTR-CHKPT-FILE
+001010
+001020     READ CTR-TRAN-FILE
+001030         AT END
+001040             SET WS-EOF TO TRUE
+001050     END-READ.
+001060 1000-INITIALIZE-EXIT.
+001070     EXIT.
+001080
+001090*****************************************************************
+001100*  2000-PROCESS-WORK-ITEMS - SKIP ANY ITEM A PRIOR RUN ALREADY
+001110*  COMPLETED, OTHERWISE PROCESS IT AND COUNT IT TOWARD THE NEXT
+001120*  CHECKPOINT WRITE.
+001130*****************************************************************
+001140 2000-PROCESS-WORK-ITEMS.
+001150     IF CTR-SEQ-NO NOT > WS-RESTART-KEY
+001160         DISPLAY "CONTDR01 - SKIPPING COMPLETED ITEM "
+001170             CTR-SEQ-NO
+001180         GO TO 2000-PROCESS-WORK-ITEMS-EXIT
+001190     END-IF
+001200
+001210     DISPLAY "CONTDR01 - PROCESSING ITEM " CTR-SEQ-NO
+001220         " " CTR-DESC
+001230     ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+001240     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+001250         PERFORM 2100-WRITE-CHECKPOINT
+001260             THRU 2100-WRITE-CHECKPOINT-EXIT
+001270     END-IF.
+001280 2000-PROCESS-WORK-ITEMS-EXIT.
+001290     READ CTR-TRAN-FILE
+001300         AT END
+001310             SET WS-EOF TO TRUE
+001320     END-READ.
+001330
+001340*****************************************************************
+001350*  2100-WRITE-CHECKPOINT - RECORD THE LAST ITEM COMPLETED SO A
+001360*  RERUN AFTER AN ABEND RESUMES HERE INSTEAD OF FROM ITEM 1.
+001370*****************************************************************
+001380 2100-WRITE-CHECKPOINT.
+001390     MOVE CTR-SEQ-NO TO CHK-LAST-KEY
+001400     OPEN OUTPUT CTR-CHKPT-FILE
+001410     WRITE CHK-RESTART-RECORD
+001420     CLOSE CTR-CHKPT-FILE
+001430     MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT.
+001440 2100-WRITE-CHECKPOINT-EXIT.
+001450     EXIT.
+001460
+001470 9999-TERMINATE.
+001480     IF WS-RECS-SINCE-CHECKPOINT > ZERO
+001490         PERFORM 2100-WRITE-CHECKPOINT
+001500             THRU 2100-WRITE-CHECKPOINT-EXIT
+001510     END-IF
+001520     CLOSE CTR-TRAN-FILE.
+001530 9999-TERMINATE-EXIT.
+001540     EXIT.
