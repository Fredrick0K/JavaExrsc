@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. OPSBIL01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  OPSBIL01 - MEASUREMENT BILLING INVOICE RUN.
+000180*
+000190*  REPLACES OPS-COMPUTE, WHICH COMPUTED AREA AND PERIMETER FOR
+000200*  ONE HARDCODED B/H PAIR AND DISPLAYED THE BARE PIC --- RESULT.
+000210*  THIS RUN READS B/H DIMENSION PAIRS FROM THE MEATRAN FILE,
+000220*  COMPUTES AREA AND PERIMETER THE SAME WAY, LOOKS UP A PER-UNIT
+000230*  AREA RATE IN THE WS-RATE-TABLE (THE USUAL VOLUME-DISCOUNT
+000240*  BREAK - THE LARGER THE JOB, THE CHEAPER THE UNIT RATE), ADDS A
+000250*  FLAT PER-UNIT PERIMETER TRIM CHARGE, AND PRINTS AN
+000260*  INVOICE-STYLE REPORT WITH THE MONEY FIGURES IN THE SAME EDITED
+000270*  PICTURE STYLE AS THE NUM FIELD IN VARIABLES-EDITADAS, INSTEAD
+000280*  OF THE UNEDITED PIC --- OPS-COMPUTE USED.
+000290*-----------------------------------------------------------------
+000300*  MODIFICATION HISTORY
+000310*  DATE       INIT  DESCRIPTION
+000320*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE UNEDITED
+000330*                   SINGLE-PAIR DISPLAY IN OPS-COMPUTE.
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT MEA-TRAN-FILE ASSIGN TO "MEATRAN"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS FS-MEATRAN.
+000410
+000420     SELECT MEA-RPT-FILE ASSIGN TO "MEARPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS FS-MEARPT.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  MEA-TRAN-FILE.
+000490     COPY MEASREC.
+000500
+000510 FD  MEA-RPT-FILE.
+000520 01  MEA-RPT-LINE                PIC X(80).
+000530
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000570         88  WS-EOF              VALUE "Y".
+000580
+000590 01  FS-MEATRAN                  PIC X(02).
+000600     88  FS-MEATRAN-OK           VALUE "00".
+000610 01  FS-MEARPT                   PIC X(02).
+000620     88  FS-MEARPT-OK            VALUE "00".
+000630
+000640*****************************************************************
+000650*  WS-RATE-TABLE - VOLUME-DISCOUNT AREA RATE BREAKS.  LOADED BY
+000660*  EXPLICIT MOVE, SAME AS THE DAYS-IN-MONTH TABLE IN DATEVAL1 -
+000670*  THE LAST TIER'S UPPER LIMIT IS SET HIGH ENOUGH TO CATCH ANY
+000680*  AREA THE FIRST TWO TIERS DID NOT.
+000690*****************************************************************
+000700 01  WS-RATE-TABLE.
+000710     05  WS-RATE-ENTRY OCCURS 3 TIMES.
+000720         10  WS-RATE-UPPER-AREA  PIC 9(07)V99.
+000730         10  WS-RATE-PER-AREA    PIC 9(02)V99.
+000740
+000750 01  WS-RATE-IDX                 PIC 9(01)   COMP.
+000760 01  WS-AREA-RATE                PIC 9(02)V99.
+000770
+000780 01  WS-PERIMETER-RATE           PIC 9(02)V99 VALUE 0.50.
+000790
+000800 01  WS-MEASUREMENT.
+000810     05  WS-AREA                 PIC 9(08)V99.
+000820     05  WS-PERIMETER            PIC 9(05)V99.
+000830
+000840 01  WS-INVOICE-AMOUNT           PIC 9(09)V99.
+000850 01  WS-GRAND-TOTAL              PIC 9(09)V99 VALUE ZERO.
+000860 01  WS-INVOICE-COUNT            PIC 9(05)   COMP VALUE ZERO.
+000870
+000880 01  WS-RPT-HEADING-1.
+000890     05  FILLER                  PIC X(80)
+000900         VALUE "OPSBIL01 - MEASUREMENT BILLING INVOICE".
+000910
+000920 01  WS-RPT-DETAIL.
+000930     05  FILLER                  PIC X(04)   VALUE SPACES.
+000940     05  RPT-MEA-ID              PIC 9(05).
+000950     05  FILLER                  PIC X(02)   VALUE SPACES.
+000960     05  RPT-AREA                PIC ZZ,ZZ9.99.
+000970     05  FILLER                  PIC X(02)   VALUE SPACES.
+000980     05  RPT-PERIMETER           PIC ZZ,ZZ9.99.
+000990     05  FILLER                  PIC X(02)   VALUE SPACES.
+001000     05  RPT-AMOUNT              PIC -Z,ZZZ,ZZ9.99.
+001010     05  FILLER                  PIC X(22)   VALUE SPACES.
+001020
+001030 01  WS-RPT-GRAND-TOTAL.
+001040     05  FILLER                  PIC X(04)   VALUE SPACES.
+001050     05  FILLER                  PIC X(20)
+001060         VALUE "INVOICE GRAND TOTAL".
+001070     05  RPT-GRD-COUNT           PIC ZZ,ZZ9.
+001080     05  FILLER                  PIC X(03)   VALUE SPACES.
+001090     05  RPT-GRD-AMOUNT          PIC -Z,ZZZ,ZZ9.99.
+001100     05  FILLER                  PIC X(37)   VALUE SPACES.
+001110
+001120 PROCEDURE DIVISION.
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE
+001150         THRU 1000-INITIALIZE-EXIT.
+001160     PERFORM 2000-PROCESS-MEASUREMENTS
+001170         THRU 2000-PROCESS-MEASUREMENTS-EXIT
+001180         UNTIL WS-EOF.
+001190     PERFORM 3000-PRINT-GRAND-TOTAL
+001200         THRU 3000-PRINT-GRAND-TOTAL-EXIT.
+001210     PERFORM 9999-TERMINATE
+001220         THRU 9999-TERMINATE-EXIT.
+001230     STOP RUN.
+001240
+001250 1000-INITIALIZE.
+001260     MOVE 0000050.00 TO WS-RATE-UPPER-AREA(1)
+001270     MOVE 2.50       TO WS-RATE-PER-AREA(1)
+001280     MOVE 0000200.00 TO WS-RATE-UPPER-AREA(2)
+001290     MOVE 2.00       TO WS-RATE-PER-AREA(2)
+001300     MOVE 9999999.99 TO WS-RATE-UPPER-AREA(3)
+001310     MOVE 1.50       TO WS-RATE-PER-AREA(3)
+001320
+001330     OPEN INPUT  MEA-TRAN-FILE
+001332     IF NOT FS-MEATRAN-OK
+001334         DISPLAY "OPSBIL01 - MEATRAN NOT FOUND, ABORTING"
+001336         STOP RUN
+001338     END-IF
+001340     OPEN OUTPUT MEA-RPT-FILE
+001342     IF NOT FS-MEARPT-OK
+001344         DISPLAY "OPSBIL01 - UNABLE TO OPEN MEARPT, ABORTING"
+001346         CLOSE MEA-TRAN-FILE
+001348         STOP RUN
+001349     END-IF
+001350     WRITE MEA-RPT-LINE FROM WS-RPT-HEADING-1
+001360     READ MEA-TRAN-FILE
+001370         AT END
+001380             SET WS-EOF TO TRUE
+001390     END-READ.
+001400 1000-INITIALIZE-EXIT.
+001410     EXIT.
+001420
+001430*****************************************************************
+001440*  2000-PROCESS-MEASUREMENTS - SAME AREA/PERIMETER MATH
+001450*  OPS-COMPUTE USED, THEN PRICED AGAINST THE RATE TABLE.
+001460*****************************************************************
+001470 2000-PROCESS-MEASUREMENTS.
+001480     COMPUTE WS-AREA = MEA-B * MEA-H
+001490     COMPUTE WS-PERIMETER = (MEA-B + MEA-H) * 2
+001500
+001510     PERFORM 2100-LOOKUP-AREA-RATE
+001520         THRU 2100-LOOKUP-AREA-RATE-EXIT.
+001530
+001540     COMPUTE WS-INVOICE-AMOUNT ROUNDED =
+001550         (WS-AREA * WS-AREA-RATE)
+001560         + (WS-PERIMETER * WS-PERIMETER-RATE)
+001570
+001580     ADD 1 TO WS-INVOICE-COUNT
+001590     ADD WS-INVOICE-AMOUNT TO WS-GRAND-TOTAL
+001600
+001610     MOVE MEA-ID                 TO RPT-MEA-ID
+001620     MOVE WS-AREA                TO RPT-AREA
+001630     MOVE WS-PERIMETER           TO RPT-PERIMETER
+001640     MOVE WS-INVOICE-AMOUNT      TO RPT-AMOUNT
+001650     WRITE MEA-RPT-LINE FROM WS-RPT-DETAIL
+001660
+001670     READ MEA-TRAN-FILE
+001680         AT END
+001690             SET WS-EOF TO TRUE
+001700     END-READ.
+001710 2000-PROCESS-MEASUREMENTS-EXIT.
+001720     EXIT.
+001730
+001740*****************************************************************
+001750*  2100-LOOKUP-AREA-RATE - FIRST TIER WHOSE UPPER LIMIT IS NOT
+001760*  LESS THAN THE MEASURED AREA.  THE LAST TIER'S LIMIT IS HIGH
+001770*  ENOUGH THAT THE SEARCH ALWAYS FINDS A RATE.
+001780*****************************************************************
+001790 2100-LOOKUP-AREA-RATE.
+001800     MOVE 1 TO WS-RATE-IDX
+001810     PERFORM 2110-ADVANCE-RATE-TIER
+001820         THRU 2110-ADVANCE-RATE-TIER-EXIT
+001830         UNTIL WS-AREA NOT > WS-RATE-UPPER-AREA(WS-RATE-IDX)
+001840         OR WS-RATE-IDX >= 3
+001850
+001860     MOVE WS-RATE-PER-AREA(WS-RATE-IDX) TO WS-AREA-RATE.
+001870 2100-LOOKUP-AREA-RATE-EXIT.
+001880     EXIT.
+001890
+001900 2110-ADVANCE-RATE-TIER.
+001910     ADD 1 TO WS-RATE-IDX.
+001920 2110-ADVANCE-RATE-TIER-EXIT.
+001930     EXIT.
+001940
+001950*****************************************************************
+001960*  3000-PRINT-GRAND-TOTAL - WHAT BILLING ACTUALLY RECONCILES
+001970*  AGAINST FOR THE WHOLE RUN.
+001980*****************************************************************
+001990 3000-PRINT-GRAND-TOTAL.
+002000     MOVE WS-INVOICE-COUNT       TO RPT-GRD-COUNT
+002010     MOVE WS-GRAND-TOTAL         TO RPT-GRD-AMOUNT
+002020     WRITE MEA-RPT-LINE FROM WS-RPT-GRAND-TOTAL.
+002030 3000-PRINT-GRAND-TOTAL-EXIT.
+002040     EXIT.
+002050
+002060 9999-TERMINATE.
+002070     CLOSE MEA-TRAN-FILE
+002080     CLOSE MEA-RPT-FILE.
+002090 9999-TERMINATE-EXIT.
+002100     EXIT.
