@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PAYREG01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  PAYREG01 - PAYROLL REGISTER BATCH RUN.
+000180*
+000190*  REPLACES THE OLD SALARIO-Y-EDAD DEMO, WHICH RAN THE
+000200*  EDAD/SALARIO CLASSIFICATION (MAYOR DE EDAD Y SALARIO ALTO /
+000210*  BAJO, OR MENOR DE EDAD) AGAINST ONE HARDCODED PAIR AND
+000220*  DISPLAYED A SINGLE LINE.  THIS RUN APPLIES THE SAME THREE-WAY
+000230*  CLASSIFICATION TO EVERY RECORD ON THE PAYTRAN TRANSACTION
+000240*  FILE AND PRINTS A PAYROLL REGISTER GROUPED BY CLASSIFICATION,
+000250*  WITH A RECORD COUNT AND SALARY SUBTOTAL PER GROUP AND A GRAND
+000260*  TOTAL LINE AT THE END.
+000270*-----------------------------------------------------------------
+000280*  MODIFICATION HISTORY
+000290*  DATE       INIT  DESCRIPTION
+000300*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE HARDCODED
+000310*                   CLASSIFICATION IN SALARIO-Y-EDAD.
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT PAY-TRAN-FILE ASSIGN TO "PAYTRAN"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS FS-PAYTRAN.
+000390
+000400     SELECT PAY-RPT-FILE ASSIGN TO "PAYRPT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-PAYRPT.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  PAY-TRAN-FILE.
+000470     COPY PAYTREC.
+000480
+000490 FD  PAY-RPT-FILE.
+000500 01  PAY-RPT-LINE                PIC X(80).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-SWITCHES.
+000540     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000550         88  WS-EOF              VALUE "Y".
+000560
+000570 01  FS-PAYTRAN                  PIC X(02).
+000580     88  FS-PAYTRAN-OK           VALUE "00".
+000590 01  FS-PAYRPT                   PIC X(02).
+000600     88  FS-PAYRPT-OK            VALUE "00".
+000610
+000620 01  WS-CLASS-CODE               PIC X(01).
+000630     88  WS-CLASS-ALTO           VALUE "A".
+000640     88  WS-CLASS-BAJO           VALUE "B".
+000650     88  WS-CLASS-MENOR          VALUE "M".
+000660
+000670 01  WS-GROUP-TOTALS.
+000680     05  WS-ALTO-COUNT           PIC 9(05)   COMP VALUE ZERO.
+000690     05  WS-ALTO-SALARIO         PIC 9(09)V99 VALUE ZERO.
+000700     05  WS-BAJO-COUNT           PIC 9(05)   COMP VALUE ZERO.
+000710     05  WS-BAJO-SALARIO         PIC 9(09)V99 VALUE ZERO.
+000720     05  WS-MENOR-COUNT          PIC 9(05)   COMP VALUE ZERO.
+000730     05  WS-MENOR-SALARIO        PIC 9(09)V99 VALUE ZERO.
+000740
+000750 01  WS-GRAND-COUNT              PIC 9(05)   COMP VALUE ZERO.
+000760 01  WS-GRAND-SALARIO            PIC 9(09)V99 VALUE ZERO.
+000770
+000780 01  WS-RPT-HEADING-1.
+000790     05  FILLER                  PIC X(80)
+000800         VALUE "PAYREG01 - PAYROLL REGISTER".
+000810
+000820 01  WS-RPT-DETAIL.
+000830     05  FILLER                  PIC X(04)   VALUE SPACES.
+000840     05  RPT-EMP-ID              PIC 9(05).
+000850     05  FILLER                  PIC X(02)   VALUE SPACES.
+000860     05  RPT-EDAD                PIC ZZ9.
+000870     05  FILLER                  PIC X(02)   VALUE SPACES.
+000880     05  RPT-SALARIO             PIC ZZZ,ZZZ,ZZ9.99.
+000890     05  FILLER                  PIC X(02)   VALUE SPACES.
+000900     05  RPT-CLASS-TEXT          PIC X(30).
+000910     05  FILLER                  PIC X(20)   VALUE SPACES.
+000920
+000930 01  WS-RPT-SUBTOTAL.
+000940     05  FILLER                  PIC X(04)   VALUE SPACES.
+000950     05  RPT-SUB-LABEL           PIC X(30).
+000960     05  RPT-SUB-COUNT           PIC ZZ,ZZ9.
+000970     05  FILLER                  PIC X(03)   VALUE SPACES.
+000980     05  RPT-SUB-SALARIO         PIC ZZZ,ZZZ,ZZ9.99.
+000990     05  FILLER                  PIC X(30)   VALUE SPACES.
+001000
+001010 01  WS-RPT-GRAND-TOTAL.
+001020     05  FILLER                  PIC X(04)   VALUE SPACES.
+001030     05  FILLER                  PIC X(30)
+001040         VALUE "GRAND TOTAL".
+001050     05  RPT-GRD-COUNT           PIC ZZ,ZZ9.
+001060     05  FILLER                  PIC X(03)   VALUE SPACES.
+001070     05  RPT-GRD-SALARIO         PIC ZZZ,ZZZ,ZZ9.99.
+001080     05  FILLER                  PIC X(30)   VALUE SPACES.
+001090
+001100 PROCEDURE DIVISION.
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE
+001130         THRU 1000-INITIALIZE-EXIT.
+001140     PERFORM 2000-PROCESS-TRANSACTIONS
+001150         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+001160         UNTIL WS-EOF.
+001170     PERFORM 3000-PRINT-TOTALS
+001180         THRU 3000-PRINT-TOTALS-EXIT.
+001190     PERFORM 9999-TERMINATE
+001200         THRU 9999-TERMINATE-EXIT.
+001210     STOP RUN.
+001220
+001230 1000-INITIALIZE.
+001240     OPEN INPUT  PAY-TRAN-FILE
+001242     IF NOT FS-PAYTRAN-OK
+001244         DISPLAY "PAYREG01 - PAYTRAN NOT FOUND, ABORTING"
+001246         STOP RUN
+001248     END-IF
+001250     OPEN OUTPUT PAY-RPT-FILE
+001252     IF NOT FS-PAYRPT-OK
+001254         DISPLAY "PAYREG01 - UNABLE TO OPEN PAYRPT, ABORTING"
+001256         CLOSE PAY-TRAN-FILE
+001258         STOP RUN
+001259     END-IF
+001260     WRITE PAY-RPT-LINE FROM WS-RPT-HEADING-1
+001270     READ PAY-TRAN-FILE
+001280         AT END
+001290             SET WS-EOF TO TRUE
+001300     END-READ.
+001310 1000-INITIALIZE-EXIT.
+001320     EXIT.
+001330
+001340*****************************************************************
+001350*  2000-PROCESS-TRANSACTIONS - SAME THREE-WAY CLASSIFICATION
+001360*  SALARIO-Y-EDAD USED TO RUN ONCE, NOW APPLIED RECORD BY RECORD.
+001370*****************************************************************
+001380 2000-PROCESS-TRANSACTIONS.
+001390     IF PAY-EDAD > 18 AND PAY-SALARIO > 2000
+001400         SET WS-CLASS-ALTO TO TRUE
+001410     ELSE
+001420         IF PAY-EDAD > 18 AND PAY-SALARIO < 2000
+001430             SET WS-CLASS-BAJO TO TRUE
+001440         ELSE
+001450             SET WS-CLASS-MENOR TO TRUE
+001460         END-IF
+001470     END-IF
+001480
+001490     EVALUATE TRUE
+001500         WHEN WS-CLASS-ALTO
+001510             ADD 1 TO WS-ALTO-COUNT
+001520             ADD PAY-SALARIO TO WS-ALTO-SALARIO
+001530             MOVE "MAYOR DE EDAD Y SALARIO ALTO" TO RPT-CLASS-TEXT
+001540         WHEN WS-CLASS-BAJO
+001550             ADD 1 TO WS-BAJO-COUNT
+001560             ADD PAY-SALARIO TO WS-BAJO-SALARIO
+001570             MOVE "MAYOR DE EDAD Y SALARIO BAJO" TO RPT-CLASS-TEXT
+001580         WHEN WS-CLASS-MENOR
+001590             ADD 1 TO WS-MENOR-COUNT
+001600             ADD PAY-SALARIO TO WS-MENOR-SALARIO
+001610             MOVE "MENOR DE EDAD" TO RPT-CLASS-TEXT
+001620     END-EVALUATE
+001630
+001640     MOVE PAY-EMP-ID             TO RPT-EMP-ID
+001650     MOVE PAY-EDAD               TO RPT-EDAD
+001660     MOVE PAY-SALARIO            TO RPT-SALARIO
+001670     WRITE PAY-RPT-LINE FROM WS-RPT-DETAIL
+001680
+001690     READ PAY-TRAN-FILE
+001700         AT END
+001710             SET WS-EOF TO TRUE
+001720     END-READ.
+001730 2000-PROCESS-TRANSACTIONS-EXIT.
+001740     EXIT.
+001750
+001760*****************************************************************
+001770*  3000-PRINT-TOTALS - SUBTOTAL PER CLASSIFICATION PLUS THE
+001780*  GRAND TOTAL FINANCE ACTUALLY RECONCILES AGAINST.
+001790*****************************************************************
+001800 3000-PRINT-TOTALS.
+001810     MOVE "MAYOR DE EDAD Y SALARIO ALTO" TO RPT-SUB-LABEL
+001820     MOVE WS-ALTO-COUNT          TO RPT-SUB-COUNT
+001830     MOVE WS-ALTO-SALARIO        TO RPT-SUB-SALARIO
+001840     WRITE PAY-RPT-LINE FROM WS-RPT-SUBTOTAL
+001850
+001860     MOVE "MAYOR DE EDAD Y SALARIO BAJO" TO RPT-SUB-LABEL
+001870     MOVE WS-BAJO-COUNT          TO RPT-SUB-COUNT
+001880     MOVE WS-BAJO-SALARIO        TO RPT-SUB-SALARIO
+001890     WRITE PAY-RPT-LINE FROM WS-RPT-SUBTOTAL
+001900
+001910     MOVE "MENOR DE EDAD" TO RPT-SUB-LABEL
+001920     MOVE WS-MENOR-COUNT         TO RPT-SUB-COUNT
+001930     MOVE WS-MENOR-SALARIO       TO RPT-SUB-SALARIO
+001940     WRITE PAY-RPT-LINE FROM WS-RPT-SUBTOTAL
+001950
+001960     COMPUTE WS-GRAND-COUNT =
+001970         WS-ALTO-COUNT + WS-BAJO-COUNT + WS-MENOR-COUNT
+001980     COMPUTE WS-GRAND-SALARIO =
+001990         WS-ALTO-SALARIO + WS-BAJO-SALARIO + WS-MENOR-SALARIO
+002000     MOVE WS-GRAND-COUNT         TO RPT-GRD-COUNT
+002010     MOVE WS-GRAND-SALARIO       TO RPT-GRD-SALARIO
+002020     WRITE PAY-RPT-LINE FROM WS-RPT-GRAND-TOTAL.
+002030 3000-PRINT-TOTALS-EXIT.
+002040     EXIT.
+002050
+002060 9999-TERMINATE.
+002070     CLOSE PAY-TRAN-FILE
+002080     CLOSE PAY-RPT-FILE.
+002090 9999-TERMINATE-EXIT.
+002100     EXIT.
