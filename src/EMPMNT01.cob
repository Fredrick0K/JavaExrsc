@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMPMNT01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  EMPMNT01 - EMPLOYEE MASTER LOAD / LIST UTILITY.
+000180*
+000190*  REPLACES THE OLD VARIABLES-EDITADAS (EX.15) DEMO, WHICH KEPT
+000200*  FIVE EMPLOYEES IN AN EMPLEADO TABLE IN WORKING-STORAGE AND
+000210*  RE-ENTERED THEM BY HAND (MOVE "BOB" TO EMP-NOM(1), ETC.) ON
+000220*  EVERY RUN.  THE ROSTER NOW LIVES ON THE EMPLEADOS-MASTER
+000230*  INDEXED FILE, KEYED ON EMP-ID, SO IT PERSISTS ACROSS RUNS.
+000240*
+000250*  ON A FIRST RUN (EMPTY MASTER) THIS PROGRAM SEEDS THE SAME
+000260*  STARTER ROSTER THE OLD DEMO HARDCODED.  ON EVERY RUN IT THEN
+000270*  LISTS THE FULL MASTER, IN KEY SEQUENCE, THE SAME WAY THE OLD
+000280*  DEMO DISPLAYED ITS TABLE.
+000290*-----------------------------------------------------------------
+000300*  MODIFICATION HISTORY
+000310*  DATE       INIT  DESCRIPTION
+000320*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE HARDCODED
+000330*                   EMPLEADO TABLE IN VARIABLES-EDITADAS (EX.15).
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT EMPLEADOS-MASTER ASSIGN TO "EMPMAST"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS EMP-KEY
+000420         FILE STATUS IS FS-EMPMAST.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  EMPLEADOS-MASTER.
+000470     COPY EMPREC.
+000480
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-SWITCHES.
+000510     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000520         88  WS-EOF              VALUE "Y".
+000530     05  WS-EMPTY-MASTER-SW      PIC X(01)   VALUE "Y".
+000540         88  WS-EMPTY-MASTER     VALUE "Y".
+000550
+000560 01  FS-EMPMAST                  PIC X(02).
+000570     88  FS-OK                   VALUE "00".
+000580     88  FS-NO-RECORD            VALUE "23".
+000590
+000600 01  WS-SEED-COUNT               PIC 9(02)   COMP VALUE 5.
+000610 01  WS-SEED-IDX                 PIC 9(02)   COMP.
+000620
+000630*> STARTER ROSTER - SAME FIVE NAMES THE OLD DEMO HARDCODED.
+000640 01  WS-SEED-TABLE.
+000650     05  WS-SEED-ENTRY OCCURS 5 TIMES.
+000660         10  WS-SEED-NOM         PIC X(20).
+000670         10  WS-SEED-EDA         PIC 9(02).
+000680         10  WS-SEED-EST         PIC X(01).
+000690
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE
+000730         THRU 1000-INITIALIZE-EXIT.
+000740     PERFORM 2000-SEED-IF-EMPTY
+000750         THRU 2000-SEED-IF-EMPTY-EXIT.
+000760     PERFORM 3000-LIST-MASTER
+000770         THRU 3000-LIST-MASTER-EXIT.
+000780     PERFORM 9999-TERMINATE
+000790         THRU 9999-TERMINATE-EXIT.
+000800     STOP RUN.
+000810
+000820*****************************************************************
+000830*  1000-INITIALIZE - OPEN THE MASTER AND LOAD THE STARTER ROSTER
+000840*  CONSTANTS.  IF THE FILE ALREADY HAS AT LEAST ONE RECORD WE
+000850*  LEAVE IT ALONE - THE WHOLE POINT IS THAT IT NO LONGER RESETS
+000860*  ON EVERY RUN.
+000870*****************************************************************
+000880 1000-INITIALIZE.
+000890     MOVE "BOB"                  TO WS-SEED-NOM(1)
+000900     MOVE 27                     TO WS-SEED-EDA(1)
+000910     MOVE "A"                    TO WS-SEED-EST(1)
+000920     MOVE "TAILR"                TO WS-SEED-NOM(2)
+000930     MOVE 44                     TO WS-SEED-EDA(2)
+000940     MOVE "I"                    TO WS-SEED-EST(2)
+000950     MOVE "MARIA"                TO WS-SEED-NOM(3)
+000960     MOVE 31                     TO WS-SEED-EDA(3)
+000970     MOVE "A"                    TO WS-SEED-EST(3)
+000980     MOVE "CARLOS"               TO WS-SEED-NOM(4)
+000990     MOVE 52                     TO WS-SEED-EDA(4)
+001000     MOVE "A"                    TO WS-SEED-EST(4)
+001010     MOVE "ELENA"                TO WS-SEED-NOM(5)
+001020     MOVE 23                     TO WS-SEED-EDA(5)
+001030     MOVE "B"                    TO WS-SEED-EST(5)
+001040
+001050     OPEN I-O EMPLEADOS-MASTER
+001060     IF NOT FS-OK
+001070         DISPLAY "EMPMNT01 - MASTER NOT FOUND, CREATING"
+001080         CLOSE EMPLEADOS-MASTER
+001090         OPEN OUTPUT EMPLEADOS-MASTER
+001100         CLOSE EMPLEADOS-MASTER
+001110         OPEN I-O EMPLEADOS-MASTER
+001120     END-IF
+001130
+001140     MOVE "N" TO WS-EMPTY-MASTER-SW
+001145     MOVE 1 TO EMP-ID
+001150     READ EMPLEADOS-MASTER
+001160         INVALID KEY
+001170             SET WS-EMPTY-MASTER TO TRUE
+001180     END-READ.
+001220 1000-INITIALIZE-EXIT.
+001230     EXIT.
+001240
+001250*****************************************************************
+001260*  2000-SEED-IF-EMPTY - FIRST RUN ONLY.  WRITES THE STARTER
+001270*  ROSTER SO THE MASTER IS NEVER HANDED TO THE LISTING STEP
+001280*  EMPTY, BUT NEVER OVERWRITES A MASTER THAT ALREADY HAS DATA.
+001290*****************************************************************
+001300 2000-SEED-IF-EMPTY.
+001310     IF NOT WS-EMPTY-MASTER
+001320         GO TO 2000-SEED-IF-EMPTY-EXIT
+001330     END-IF
+001340
+001350     PERFORM 2100-WRITE-SEED-RECORD
+001360         WITH TEST AFTER
+001370         VARYING WS-SEED-IDX FROM 1 BY 1
+001380         UNTIL WS-SEED-IDX > WS-SEED-COUNT.
+001390 2000-SEED-IF-EMPTY-EXIT.
+001400     EXIT.
+001410
+001420 2100-WRITE-SEED-RECORD.
+001430     MOVE WS-SEED-IDX            TO EMP-ID
+001440     MOVE WS-SEED-NOM(WS-SEED-IDX)   TO EMP-NOM
+001450     MOVE WS-SEED-EDA(WS-SEED-IDX)   TO EMP-EDA
+001460     MOVE WS-SEED-EST(WS-SEED-IDX)   TO EMP-EST
+001470     WRITE EMP-MASTER-RECORD
+001480         INVALID KEY
+001490             DISPLAY "EMPMNT01 - DUPLICATE KEY ON SEED "
+001500                 EMP-ID
+001510     END-WRITE.
+001520
+001530*****************************************************************
+001540*  3000-LIST-MASTER - SEQUENTIAL PASS OVER THE MASTER IN KEY
+001550*  SEQUENCE, DISPLAYED THE SAME WAY THE OLD TABLE-DRIVEN DEMO
+001560*  DISPLAYED ITS FIVE ENTRIES.
+001570*****************************************************************
+001580 3000-LIST-MASTER.
+001590     MOVE "N" TO WS-EOF-SW
+001600     MOVE ZERO TO EMP-ID
+001610     START EMPLEADOS-MASTER KEY IS NOT LESS THAN EMP-KEY
+001620         INVALID KEY
+001630             SET WS-EOF TO TRUE
+001640     END-START
+001650
+001660     PERFORM UNTIL WS-EOF
+001670         READ EMPLEADOS-MASTER NEXT RECORD
+001680             AT END
+001690                 SET WS-EOF TO TRUE
+001700             NOT AT END
+001710                 DISPLAY "NAME -> "   EMP-NOM
+001720                 DISPLAY "AGE -> "    EMP-EDA
+001730                 DISPLAY "STATUS -> " EMP-EST
+001740                 DISPLAY "-------------------"
+001750         END-READ
+001760     END-PERFORM.
+001770 3000-LIST-MASTER-EXIT.
+001780     EXIT.
+001790
+001800 9999-TERMINATE.
+001810     CLOSE EMPLEADOS-MASTER.
+001820 9999-TERMINATE-EXIT.
+001830     EXIT.
