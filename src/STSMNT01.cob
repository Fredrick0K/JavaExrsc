@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. STSMNT01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  STSMNT01 - EMPLOYEE STATUS MAINTENANCE / AUDIT LOGGER.
+000180*
+000190*  REPLACES THE OLD ESTADOS DEMO, WHICH MOVED "B" TO ESTADO ONCE
+000200*  AND EVALUATED THE ACTIVO/INACTIVO/BLOQUEADO 88-LEVELS FOR A
+000210*  SINGLE DISPLAY LINE WITH NO RECORD OF HOW OR WHY THE STATUS
+000220*  GOT THERE.  THIS PROGRAM DRIVES THOSE SAME 88-LEVELS - NOW
+000230*  CARRIED ON THE EMPLEADOS-MASTER EMP-EST FIELD (SEE EMPMNT01) -
+000240*  OFF A TRANSACTION FILE OF REQUESTED STATUS CHANGES.  EVERY
+000250*  TRANSACTION THAT ACTUALLY CHANGES ESTADO IS WRITTEN TO THE
+000260*  AUDTRL AUDIT FILE WITH THE OLD VALUE, THE NEW VALUE, THE
+000270*  REASON CODE AND THE USER ID THAT MADE THE CHANGE.
+000280*-----------------------------------------------------------------
+000290*  MODIFICATION HISTORY
+000300*  DATE       INIT  DESCRIPTION
+000310*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE HARDCODED
+000320*                   STATUS MOVE/EVALUATE IN ESTADOS.
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT EMPLEADOS-MASTER ASSIGN TO "EMPMAST"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS RANDOM
+000400         RECORD KEY IS EMP-KEY
+000410         FILE STATUS IS FS-EMPMAST.
+000420
+000430     SELECT STS-TRAN-FILE ASSIGN TO "STSTRAN"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS FS-STSTRAN.
+000460
+000470     SELECT AUD-TRAIL-FILE ASSIGN TO "AUDTRL"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS FS-AUDTRL.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  EMPLEADOS-MASTER.
+000540     COPY EMPREC.
+000550
+000560 FD  STS-TRAN-FILE.
+000570     COPY STATREC.
+000580
+000590 FD  AUD-TRAIL-FILE.
+000600     COPY AUDREC.
+000610
+000620 WORKING-STORAGE SECTION.
+000630 01  WS-SWITCHES.
+000640     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000650         88  WS-EOF              VALUE "Y".
+000660
+000670 01  FS-EMPMAST                  PIC X(02).
+000680     88  FS-EMPMAST-OK           VALUE "00".
+000690 01  FS-STSTRAN                  PIC X(02).
+000700     88  FS-STSTRAN-OK           VALUE "00".
+000710 01  FS-AUDTRL                   PIC X(02).
+000720     88  FS-AUDTRL-OK            VALUE "00".
+000730
+000740 01  WS-OLD-STATUS                PIC X(01).
+000750
+000760 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE
+000790         THRU 1000-INITIALIZE-EXIT.
+000800     PERFORM 2000-PROCESS-TRANSACTIONS
+000810         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+000820         UNTIL WS-EOF.
+000830     PERFORM 9999-TERMINATE
+000840         THRU 9999-TERMINATE-EXIT.
+000850     STOP RUN.
+000860
+000870 1000-INITIALIZE.
+000880     OPEN I-O   EMPLEADOS-MASTER
+000882     IF NOT FS-EMPMAST-OK
+000884         DISPLAY "STSMNT01 - EMPMAST NOT FOUND, RUN EMPMNT01"
+000886         CLOSE EMPLEADOS-MASTER
+000888         STOP RUN
+000889     END-IF
+000890     OPEN INPUT STS-TRAN-FILE
+000892     OPEN EXTEND AUD-TRAIL-FILE
+000894     IF NOT FS-AUDTRL-OK
+000896         OPEN OUTPUT AUD-TRAIL-FILE
+000898         CLOSE AUD-TRAIL-FILE
+000899         OPEN EXTEND AUD-TRAIL-FILE
+000900     END-IF
+000910     READ STS-TRAN-FILE
+000920         AT END
+000930             SET WS-EOF TO TRUE
+000940     END-READ.
+000950 1000-INITIALIZE-EXIT.
+000960     EXIT.
+000970
+000980*****************************************************************
+000990*  2000-PROCESS-TRANSACTIONS - LOOK UP THE EMPLOYEE, APPLY THE
+001000*  REQUESTED STATUS, EVALUATE IT THE SAME WAY ESTADOS DID, AND
+001010*  AUDIT THE TRANSITION WHEN THE STATUS ACTUALLY CHANGED.
+001020*****************************************************************
+001030 2000-PROCESS-TRANSACTIONS.
+001040     MOVE STS-EMP-ID             TO EMP-ID
+001050     READ EMPLEADOS-MASTER
+001060         INVALID KEY
+001070             DISPLAY "STSMNT01 - UNKNOWN EMPLOYEE " STS-EMP-ID
+001080             GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+001090     END-READ
+001100
+001110     MOVE EMP-EST                TO WS-OLD-STATUS
+001112
+001114     IF NOT STS-STATUS-VALID
+001116         DISPLAY "STSMNT01 - INVALID STATUS CODE FOR "
+001118             STS-EMP-ID
+001119         GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+001120     END-IF
+001130
+001140     IF WS-OLD-STATUS = STS-NEW-STATUS
+001150         GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+001160     END-IF
+001160
+001170     MOVE STS-NEW-STATUS         TO EMP-EST
+001180     REWRITE EMP-MASTER-RECORD
+001190         INVALID KEY
+001200             DISPLAY "STSMNT01 - REWRITE FAILED FOR "
+001210                 STS-EMP-ID
+001220             GO TO 2000-PROCESS-TRANSACTIONS-EXIT
+001230     END-REWRITE
+001240
+001250     EVALUATE TRUE
+001260         WHEN EMP-ACTIVE
+001270             DISPLAY "USUARIO ACTIVO"
+001280         WHEN EMP-INACTIVE
+001290             DISPLAY "USUARIO INACTIVO"
+001300         WHEN EMP-BLOCKED
+001310             DISPLAY "USUARIO BLOQUADO"
+001320     END-EVALUATE
+001330
+001340     PERFORM 2100-WRITE-AUDIT-RECORD.
+001350 2000-PROCESS-TRANSACTIONS-EXIT.
+001360     READ STS-TRAN-FILE
+001370         AT END
+001380             SET WS-EOF TO TRUE
+001390     END-READ.
+001400
+001410*****************************************************************
+001420*  2100-WRITE-AUDIT-RECORD - ONE AUDIT ROW PER ACTUAL TRANSITION.
+001430*****************************************************************
+001440 2100-WRITE-AUDIT-RECORD.
+001450     ACCEPT AUD-DATE             FROM DATE YYYYMMDD
+001460     ACCEPT AUD-TIME             FROM TIME
+001470     MOVE STS-EMP-ID             TO AUD-EMP-ID
+001480     MOVE WS-OLD-STATUS          TO AUD-OLD-STATUS
+001490     MOVE STS-NEW-STATUS         TO AUD-NEW-STATUS
+001500     MOVE STS-REASON-CODE        TO AUD-REASON-CODE
+001510     MOVE STS-USER-ID            TO AUD-USER-ID
+001520     WRITE AUD-RECORD.
+001530
+001540 9999-TERMINATE.
+001550     CLOSE EMPLEADOS-MASTER
+001560     CLOSE STS-TRAN-FILE
+001570     CLOSE AUD-TRAIL-FILE.
+001580 9999-TERMINATE-EXIT.
+001590     EXIT.
