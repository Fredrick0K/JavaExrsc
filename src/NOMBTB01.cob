@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NOMBTB01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  NOMBTB01 - NAME TABLE LOAD, LIST AND BINARY LOOKUP.
+000180*
+000190*  REPLACES THE OLD TABLA DEMO, WHICH CAPPED NOMBRE AT OCCURS 10
+000200*  TIMES AND COULD ONLY DISPLAY EVERY SLOT IN ORDER - THERE WAS
+000210*  NO WAY TO FIND ONE NAME WITHOUT SCANNING THE WHOLE TABLE.
+000220*  THIS PROGRAM LOADS THE TABLE FROM THE NMFEED FILE (EXPECTED
+000230*  PRE-SORTED ASCENDING ON NAME, UP TO THE 5000-ENTRY CEILING IN
+000240*  NMTABLE), LISTS IT THE SAME WAY THE OLD DEMO DID, AND THEN
+000250*  RUNS EACH NAME ON THE NMLOOKUP REQUEST FILE THROUGH A
+000260*  SEARCH ALL BINARY LOOKUP INSTEAD OF A SEQUENTIAL COMPARE.
+000270*-----------------------------------------------------------------
+000280*  MODIFICATION HISTORY
+000290*  DATE       INIT  DESCRIPTION
+000300*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE OCCURS 10
+000310*                   TIMES TABLE AND SEQUENTIAL SCAN IN TABLA.
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT NM-FEED-FILE ASSIGN TO "NMFEED"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS FS-NMFEED.
+000390
+000400     SELECT NM-LOOKUP-FILE ASSIGN TO "NMLOOKUP"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-NMLOOKUP.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  NM-FEED-FILE.
+000470 01  NM-FEED-RECORD               PIC X(08).
+000480
+000490 FD  NM-LOOKUP-FILE.
+000500 01  NM-LOOKUP-RECORD             PIC X(08).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-SWITCHES.
+000540     05  WS-FEED-EOF-SW          PIC X(01)   VALUE "N".
+000550         88  WS-FEED-EOF         VALUE "Y".
+000560     05  WS-LOOKUP-EOF-SW        PIC X(01)   VALUE "N".
+000570         88  WS-LOOKUP-EOF       VALUE "Y".
+000580
+000590 01  FS-NMFEED                   PIC X(02).
+000600     88  FS-NMFEED-OK            VALUE "00".
+000610 01  FS-NMLOOKUP                 PIC X(02).
+000620     88  FS-NMLOOKUP-OK          VALUE "00".
+000630
+000640 01  WS-LIST-IDX                 PIC 9(04)   COMP.
+000650
+000660 COPY NMTABLE.
+000670
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-LOAD-TABLE
+000710         THRU 1000-LOAD-TABLE-EXIT.
+000720     PERFORM 2000-LIST-TABLE
+000730         THRU 2000-LIST-TABLE-EXIT.
+000740     PERFORM 3000-LOOKUP-NAMES
+000750         THRU 3000-LOOKUP-NAMES-EXIT.
+000760     STOP RUN.
+000770
+000780*****************************************************************
+000790*  1000-LOAD-TABLE - NMFEED MUST ALREADY BE IN ASCENDING NAME
+000800*  SEQUENCE (AS A SORTED EXTRACT OR SORT STEP UPSTREAM WOULD
+000810*  PRODUCE) - SEARCH ALL REQUIRES IT.
+000820*****************************************************************
+000830 1000-LOAD-TABLE.
+000840     MOVE ZERO TO NOMBRE-COUNT
+000850     OPEN INPUT NM-FEED-FILE
+000852     IF NOT FS-NMFEED-OK
+000854         DISPLAY "NOMBTB01 - NMFEED NOT FOUND, ABORTING"
+000856         STOP RUN
+000858     END-IF
+000860     READ NM-FEED-FILE
+000870         AT END
+000880             SET WS-FEED-EOF TO TRUE
+000890     END-READ
+000900
+000910     PERFORM UNTIL WS-FEED-EOF
+000920         OR NOMBRE-COUNT >= 5000
+000930         ADD 1 TO NOMBRE-COUNT
+000940         MOVE NM-FEED-RECORD TO NOMBRE-NOM(NOMBRE-COUNT)
+000950         READ NM-FEED-FILE
+000960             AT END
+000970                 SET WS-FEED-EOF TO TRUE
+000980         END-READ
+000990     END-PERFORM
+001000
+001010     CLOSE NM-FEED-FILE.
+001020 1000-LOAD-TABLE-EXIT.
+001030     EXIT.
+001040
+001050 2000-LIST-TABLE.
+001060     PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+001070         UNTIL WS-LIST-IDX > NOMBRE-COUNT
+001080         DISPLAY "NOMBRE " WS-LIST-IDX " -> "
+001090             NOMBRE-NOM(WS-LIST-IDX)
+001100     END-PERFORM.
+001110 2000-LIST-TABLE-EXIT.
+001120     EXIT.
+001130
+001140*****************************************************************
+001150*  3000-LOOKUP-NAMES - SEARCH ALL DOES A BINARY LOOKUP AGAINST
+001160*  THE ASCENDING NOMBRE-NOM KEY INSTEAD OF COMPARING EVERY SLOT.
+001170*****************************************************************
+001180 3000-LOOKUP-NAMES.
+001190     OPEN INPUT NM-LOOKUP-FILE
+001192     IF NOT FS-NMLOOKUP-OK
+001194         DISPLAY "NOMBTB01 - NMLOOKUP NOT FOUND, ABORTING"
+001196         STOP RUN
+001198     END-IF
+001200     READ NM-LOOKUP-FILE
+001210         AT END
+001220             SET WS-LOOKUP-EOF TO TRUE
+001230     END-READ
+001240
+001250     PERFORM UNTIL WS-LOOKUP-EOF
+001260         SET NOMBRE-IDX TO 1
+001270         SEARCH ALL NOMBRE-ENTRY
+001280             AT END
+001290                 DISPLAY NM-LOOKUP-RECORD " -> NOT FOUND"
+001300             WHEN NOMBRE-NOM(NOMBRE-IDX) = NM-LOOKUP-RECORD
+001310                 DISPLAY NM-LOOKUP-RECORD " -> FOUND AT "
+001320                     NOMBRE-IDX
+001330         END-SEARCH
+001340
+001350         READ NM-LOOKUP-FILE
+001360             AT END
+001370                 SET WS-LOOKUP-EOF TO TRUE
+001380         END-READ
+001390     END-PERFORM
+001400
+001410     CLOSE NM-LOOKUP-FILE.
+001420 3000-LOOKUP-NAMES-EXIT.
+001430     EXIT.
