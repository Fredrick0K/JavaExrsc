@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DIASEM01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  DIASEM01 - WEEKLY ACTIVITY REPORT WITH CONTROL BREAK ON DAY
+000180*  OF WEEK.
+000190*
+000200*  REPLACES THE OLD DIAS-DE-LA-SEMANA DEMO, WHICH TOOK ONE
+000210*  HARDCODED DIA (1-7) AND DISPLAYED A SINGLE DAY NAME THROUGH
+000220*  AN EVALUATE.  THIS RUN READS THE ACTTRAN ACTIVITY TRANSACTION
+000230*  FILE, CALLS THE DATEVAL1 SUBPROGRAM (SEE ALSO FMTFEC01) TO
+000240*  DERIVE THE DAY OF WEEK FOR EACH RECORD'S ACT-FECHA, CLASSIFIES
+000250*  IT THROUGH THE SAME LUNES-THRU-DOMINGO EVALUATE THE OLD DEMO
+000260*  USED, AND PRINTS A REGISTER GROUPED BY DAY NAME WITH A RECORD
+000270*  COUNT AND AMOUNT SUBTOTAL PER DAY, PLUS A WEEK GRAND TOTAL AT
+000280*  THE END.
+000280*-----------------------------------------------------------------
+000290*  MODIFICATION HISTORY
+000300*  DATE       INIT  DESCRIPTION
+000310*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE ONE-SHOT
+000320*                   DISPLAY IN DIAS-DE-LA-SEMANA.
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT ACT-TRAN-FILE ASSIGN TO "ACTTRAN"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS FS-ACTTRAN.
+000400
+000410     SELECT ACT-RPT-FILE ASSIGN TO "ACTRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS FS-ACTRPT.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  ACT-TRAN-FILE.
+000480     COPY ACTREC.
+000490
+000500 FD  ACT-RPT-FILE.
+000510 01  ACT-RPT-LINE                PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-SWITCHES.
+000550     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000560         88  WS-EOF              VALUE "Y".
+000570
+000580 01  FS-ACTTRAN                  PIC X(02).
+000590     88  FS-ACTTRAN-OK           VALUE "00".
+000600 01  FS-ACTRPT                   PIC X(02).
+000610     88  FS-ACTRPT-OK            VALUE "00".
+000620
+000630 COPY DATEPARM.
+000640
+000650 01  WS-DAY-IDX                  PIC 9(01)   COMP.
+000660
+000670 01  WS-DAY-TOTALS.
+000680     05  WS-DAY-ENTRY OCCURS 7 TIMES.
+000690         10  WS-DAY-NAME         PIC X(09).
+000700         10  WS-DAY-COUNT        PIC 9(05)   COMP VALUE ZERO.
+000710         10  WS-DAY-AMOUNT       PIC 9(09)V99 VALUE ZERO.
+000720
+000730 01  WS-GRAND-COUNT              PIC 9(05)   COMP VALUE ZERO.
+000740 01  WS-GRAND-AMOUNT              PIC 9(09)V99 VALUE ZERO.
+000750
+000760 01  WS-RPT-HEADING-1.
+000770     05  FILLER                  PIC X(80)
+000780         VALUE "DIASEM01 - WEEKLY ACTIVITY REGISTER".
+000790
+000800 01  WS-RPT-DETAIL.
+000810     05  FILLER                  PIC X(04)   VALUE SPACES.
+000820     05  RPT-FECHA                PIC 9(08).
+000830     05  FILLER                  PIC X(02)   VALUE SPACES.
+000840     05  RPT-DESC                 PIC X(20).
+000850     05  FILLER                  PIC X(02)   VALUE SPACES.
+000860     05  RPT-MONTO                PIC ZZZ,ZZZ,ZZ9.99.
+000870     05  FILLER                  PIC X(02)   VALUE SPACES.
+000880     05  RPT-DAY-NAME             PIC X(09).
+000890     05  FILLER                  PIC X(13)   VALUE SPACES.
+000900
+000910 01  WS-RPT-SUBTOTAL.
+000920     05  FILLER                  PIC X(04)   VALUE SPACES.
+000930     05  RPT-SUB-LABEL            PIC X(09).
+000940     05  FILLER                  PIC X(03)   VALUE SPACES.
+000950     05  RPT-SUB-COUNT            PIC ZZ,ZZ9.
+000960     05  FILLER                  PIC X(03)   VALUE SPACES.
+000970     05  RPT-SUB-MONTO            PIC ZZZ,ZZZ,ZZ9.99.
+000980     05  FILLER                  PIC X(33)   VALUE SPACES.
+000990
+001000 01  WS-RPT-GRAND-TOTAL.
+001010     05  FILLER                  PIC X(04)   VALUE SPACES.
+001020     05  FILLER                  PIC X(12)
+001030         VALUE "WEEK TOTAL".
+001040     05  RPT-GRD-COUNT            PIC ZZ,ZZ9.
+001050     05  FILLER                  PIC X(03)   VALUE SPACES.
+001060     05  RPT-GRD-MONTO            PIC ZZZ,ZZZ,ZZ9.99.
+001070     05  FILLER                  PIC X(33)   VALUE SPACES.
+001080
+001090 PROCEDURE DIVISION.
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE
+001120         THRU 1000-INITIALIZE-EXIT.
+001130     PERFORM 2000-PROCESS-TRANSACTIONS
+001140         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+001150         UNTIL WS-EOF.
+001160     PERFORM 3000-PRINT-TOTALS
+001170         THRU 3000-PRINT-TOTALS-EXIT.
+001180     PERFORM 9999-TERMINATE
+001190         THRU 9999-TERMINATE-EXIT.
+001200     STOP RUN.
+001210
+001220*****************************************************************
+001230*  1000-INITIALIZE - LOAD THE DAY-NAME TABLE IN THE SAME LUNES
+001240*  THRU DOMINGO ORDER DIAS-DE-LA-SEMANA'S EVALUATE USED, INDEXED
+001250*  1-7 SO DTP-DOW CAN SUBSCRIPT IT DIRECTLY.
+001260*****************************************************************
+001270 1000-INITIALIZE.
+001280     MOVE "LUNES"    TO WS-DAY-NAME(1)
+001290     MOVE "MARTES"   TO WS-DAY-NAME(2)
+001300     MOVE "MIERCOLES" TO WS-DAY-NAME(3)
+001310     MOVE "JUEVES"   TO WS-DAY-NAME(4)
+001320     MOVE "VIERNES"  TO WS-DAY-NAME(5)
+001330     MOVE "SABADO"   TO WS-DAY-NAME(6)
+001340     MOVE "DOMINGO"  TO WS-DAY-NAME(7)
+001350
+001360     OPEN INPUT  ACT-TRAN-FILE
+001362     IF NOT FS-ACTTRAN-OK
+001364         DISPLAY "DIASEM01 - ACTTRAN NOT FOUND, ABORTING"
+001366         STOP RUN
+001368     END-IF
+001370     OPEN OUTPUT ACT-RPT-FILE
+001372     IF NOT FS-ACTRPT-OK
+001374         DISPLAY "DIASEM01 - UNABLE TO OPEN ACTRPT, ABORTING"
+001376         CLOSE ACT-TRAN-FILE
+001378         STOP RUN
+001379     END-IF
+001380     WRITE ACT-RPT-LINE FROM WS-RPT-HEADING-1
+001390     READ ACT-TRAN-FILE
+001400         AT END
+001410             SET WS-EOF TO TRUE
+001420     END-READ.
+001430 1000-INITIALIZE-EXIT.
+001440     EXIT.
+001450
+001460*****************************************************************
+001470*  2000-PROCESS-TRANSACTIONS - CALL DATEVAL1 TO DERIVE DTP-DOW
+001480*  FOR ACT-FECHA, THEN ACCUMULATE COUNT AND AMOUNT INTO THE DAY
+001490*  GROUP DTP-DOW IDENTIFIES - THE SAME CONTROL-BREAK GROUPING
+001500*  PAYREG01 USES FOR ITS THREE CLASSIFICATIONS, HERE KEYED BY
+001510*  DAY OF WEEK INSTEAD.
+001520*****************************************************************
+001530 2000-PROCESS-TRANSACTIONS.
+001540     MOVE ACT-FECHA              TO DTP-YYYYMMDD
+001550     SET DTP-TO-DDMMYYYY         TO TRUE
+001560     CALL "DATEVAL1" USING DATE-PARM
+001570
+001580     SET DTP-DAY-OF-WEEK         TO TRUE
+001590     CALL "DATEVAL1" USING DATE-PARM
+001600     MOVE DTP-DOW                TO WS-DAY-IDX
+001610
+001620     ADD 1 TO WS-DAY-COUNT(WS-DAY-IDX)
+001630     ADD ACT-MONTO TO WS-DAY-AMOUNT(WS-DAY-IDX)
+001640
+001650     MOVE ACT-FECHA               TO RPT-FECHA
+001660     MOVE ACT-DESC                TO RPT-DESC
+001670     MOVE ACT-MONTO               TO RPT-MONTO
+001680     MOVE WS-DAY-NAME(WS-DAY-IDX) TO RPT-DAY-NAME
+001690     WRITE ACT-RPT-LINE FROM WS-RPT-DETAIL
+001700
+001710     READ ACT-TRAN-FILE
+001720         AT END
+001730             SET WS-EOF TO TRUE
+001740     END-READ.
+001750 2000-PROCESS-TRANSACTIONS-EXIT.
+001760     EXIT.
+001770
+001780*****************************************************************
+001790*  3000-PRINT-TOTALS - SUBTOTAL LINE PER DAY, LUNES THRU DOMINGO,
+001800*  THEN THE WEEK GRAND TOTAL.
+001810*****************************************************************
+001820 3000-PRINT-TOTALS.
+001830     PERFORM 3100-PRINT-ONE-DAY
+001840         THRU 3100-PRINT-ONE-DAY-EXIT
+001850         VARYING WS-DAY-IDX FROM 1 BY 1
+001860         UNTIL WS-DAY-IDX > 7
+001870
+001880     MOVE WS-GRAND-COUNT          TO RPT-GRD-COUNT
+001890     MOVE WS-GRAND-AMOUNT         TO RPT-GRD-MONTO
+001900     WRITE ACT-RPT-LINE FROM WS-RPT-GRAND-TOTAL.
+001910 3000-PRINT-TOTALS-EXIT.
+001920     EXIT.
+001930
+001940 3100-PRINT-ONE-DAY.
+001950     MOVE WS-DAY-NAME(WS-DAY-IDX)  TO RPT-SUB-LABEL
+001960     MOVE WS-DAY-COUNT(WS-DAY-IDX) TO RPT-SUB-COUNT
+001970     MOVE WS-DAY-AMOUNT(WS-DAY-IDX) TO RPT-SUB-MONTO
+001980     WRITE ACT-RPT-LINE FROM WS-RPT-SUBTOTAL
+001990
+002000     ADD WS-DAY-COUNT(WS-DAY-IDX)  TO WS-GRAND-COUNT
+002010     ADD WS-DAY-AMOUNT(WS-DAY-IDX) TO WS-GRAND-AMOUNT.
+002020 3100-PRINT-ONE-DAY-EXIT.
+002030     EXIT.
+002040
+002050 9999-TERMINATE.
+002060     CLOSE ACT-TRAN-FILE
+002070     CLOSE ACT-RPT-FILE.
+002080 9999-TERMINATE-EXIT.
+002090     EXIT.
