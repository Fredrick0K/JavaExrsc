@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. STRUNS01.
+000120 AUTHOR. M. HARGROVE.
+000130 INSTALLATION. DATALINE SYSTEMS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  STRUNS01 - VENDOR FEED EXTRACT DRIVER.
+000180*
+000190*  KEEPS THE ORIGINAL STR-UNSTR NAME-BUILDING DEMO (STRING
+000200*  NOMBRE AND APELLIDO TOGETHER) AND REPLACES ITS HARDCODED
+000210*  SINGLE UNSTRING OF TEXTO ON ";" INTO TEXTO1/TEXTO2 WITH A
+000220*  REAL PASS OVER THE FEEDIN INTERFACE FILE, SPLITTING EACH LINE
+000230*  THROUGH THE GENERAL-PURPOSE PARSFD01 ROUTINE SO A FEED WITH A
+000240*  DIFFERENT SHAPE THAN THE OLD DEMO STRING NO LONGER BLOWS UP
+000250*  THE UNSTRING SILENTLY - IT LANDS ON THE ERROR PATH INSTEAD.
+000260*-----------------------------------------------------------------
+000270*  MODIFICATION HISTORY
+000280*  DATE       INIT  DESCRIPTION
+000290*  08/08/26   MH    ORIGINAL PROGRAM - REPLACES THE HARDCODED
+000300*                   TEXTO UNSTRING IN STR-UNSTR.
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT FEED-IN-FILE ASSIGN TO "FEEDIN"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS FS-FEEDIN.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  FEED-IN-FILE.
+000420     COPY FEEDREC.
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-SWITCHES.
+000460     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000470         88  WS-EOF              VALUE "Y".
+000480
+000490 01  FS-FEEDIN                   PIC X(02).
+000500     88  FS-FEEDIN-OK            VALUE "00".
+000510
+000520 01  WS-NOMBRE                   PIC A(10)   VALUE "JUAN".
+000530 01  WS-APELLIDO                 PIC A(10)   VALUE "DANES".
+000540 01  WS-NOMCOMPLETO               PIC A(20).
+000550
+000560 01  WS-FIELD-IDX                PIC 9(02)   COMP.
+000570
+000580 COPY FEEDPARM.
+000590
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-BUILD-FULL-NAME
+000630         THRU 1000-BUILD-FULL-NAME-EXIT.
+000640     PERFORM 2000-INITIALIZE
+000650         THRU 2000-INITIALIZE-EXIT.
+000660     PERFORM 3000-PROCESS-FEED
+000670         THRU 3000-PROCESS-FEED-EXIT
+000680         UNTIL WS-EOF.
+000690     PERFORM 9999-TERMINATE
+000700         THRU 9999-TERMINATE-EXIT.
+000710     STOP RUN.
+000720
+000730 1000-BUILD-FULL-NAME.
+000740     STRING WS-NOMBRE DELIMITED BY SPACE
+000750         " " DELIMITED BY SIZE
+000760         WS-APELLIDO DELIMITED BY SIZE
+000770         INTO WS-NOMCOMPLETO
+000780     END-STRING
+000790     DISPLAY WS-NOMCOMPLETO.
+000800 1000-BUILD-FULL-NAME-EXIT.
+000810     EXIT.
+000820
+000830 2000-INITIALIZE.
+000840     OPEN INPUT FEED-IN-FILE
+000842     IF NOT FS-FEEDIN-OK
+000844         DISPLAY "STRUNS01 - FEEDIN NOT FOUND, ABORTING"
+000846         STOP RUN
+000848     END-IF
+000850     READ FEED-IN-FILE
+000860         AT END
+000870             SET WS-EOF TO TRUE
+000880     END-READ.
+000890 2000-INITIALIZE-EXIT.
+000900     EXIT.
+000910
+000920*****************************************************************
+000930*  3000-PROCESS-FEED - EVERY FEED LINE IS SPLIT ON ";" INTO UP
+000940*  TO FOUR FIELDS.  A LINE WITH THE WRONG NUMBER OF DELIMITERS
+000950*  IS REPORTED RATHER THAN CRASHING THE RUN.
+000960*****************************************************************
+000970 3000-PROCESS-FEED.
+000980     MOVE FEED-INPUT-RECORD      TO FDP-INPUT-LINE
+000990     MOVE 150                    TO FDP-LINE-LENGTH
+001000     MOVE ";"                    TO FDP-DELIMITER
+001010     MOVE 4                      TO FDP-MAX-FIELDS
+001020     MOVE 4                      TO FDP-EXPECTED-FIELDS
+001030
+001040     CALL "PARSFD01" USING FEED-PARM
+001050
+001060     IF FDP-ERROR
+001070         DISPLAY "STRUNS01 - BAD FEED LINE, EXPECTED "
+001080             FDP-EXPECTED-FIELDS " FIELDS, GOT "
+001090             FDP-FIELD-COUNT
+001100     ELSE
+001110         PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+001120             UNTIL WS-FIELD-IDX > FDP-FIELD-COUNT
+001130             DISPLAY "FIELD " WS-FIELD-IDX " -> "
+001140                 FDP-FIELD(WS-FIELD-IDX)
+001150         END-PERFORM
+001160     END-IF
+001170
+001180     READ FEED-IN-FILE
+001190         AT END
+001200             SET WS-EOF TO TRUE
+001210     END-READ.
+001220 3000-PROCESS-FEED-EXIT.
+001230     EXIT.
+001240
+001250 9999-TERMINATE.
+001260     CLOSE FEED-IN-FILE.
+001270 9999-TERMINATE-EXIT.
+001280     EXIT.
